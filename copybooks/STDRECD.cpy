@@ -0,0 +1,32 @@
+      ******************************************************************
+      * STDRECD - shared student detail record layout.
+      * COPYed by any program that needs to identify a student by
+      * STU-NO/STU-NAME, check STU-GENDER, or classify STU-MARKS.
+      ******************************************************************
+       01 STUDENT-DETAILS.
+             02 STU-NO     PIC 9(03).
+             02 STU-NAME.
+                 05 STU-NAME-INIT  PIC X(01).
+                   88 STU-NAME-VALID VALUE 'A' THRU 'Z' '''' '-'.
+                   88 STU-NAME-INVALID VALUE '0' THRU '9''@''#''%'.
+                 05 STD-NAME-REST  PIC X(14).
+             02 STU-GENDER PIC X(01).
+                 88 VALID-GENDER     VALUE 'M''F''O''X'.
+                 88 MALE             VALUE 'M'.
+                 88 FEMALE           VALUE 'F'.
+                 88 OTHER-GENDER     VALUE 'O'.
+                 88 GENDER-UNSPECIFIED VALUE 'X'.
+             02 STU-MARKS  PIC 9(03).
+                 88 STU-MARKS-VALID VALUE 000 THRU 100.
+                 88 FIRST-CLASS    VALUE 060 THRU 100.
+                 88 SECOND-CLASS   VALUE 050 THRU 059.
+                 88 THIRD-CLASS    VALUE 040 THRU 049.
+                 88 FAIL-CLASS     VALUE 000 THRU 039.
+             02 STU-CLASS   PIC 9(02).
+             02 STU-SECTION PIC X(01).
+             02 STU-PHONE   PIC 9(12).
+             02 STU-GRAD-DATE PIC 9(08).
+             02 STU-DOB     PIC X(10).
+             02 STU-FEE-STATUS PIC X(01).
+                 88 FEES-PAID   VALUE 'P'.
+                 88 FEES-UNPAID VALUE 'U'.
