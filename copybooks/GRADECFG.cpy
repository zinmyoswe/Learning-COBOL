@@ -0,0 +1,12 @@
+      ******************************************************************
+      * GRADECFG - per-term grade-classification cutoff card, read
+      * once at the top of a marks job and matched against the
+      * run-control term-code so the FIRST-CLASS/SECOND-CLASS/
+      * THIRD-CLASS passing boundaries can move term to term (or
+      * department to department) without a code change.
+      ******************************************************************
+       01 GRADE-CONFIG-RECORD.
+             02 CFG-TERM-CODE         PIC 9(02).
+             02 CFG-FIRST-CLASS-MIN   PIC 9(03).
+             02 CFG-SECOND-CLASS-MIN  PIC 9(03).
+             02 CFG-THIRD-CLASS-MIN   PIC 9(03).
