@@ -0,0 +1,19 @@
+      ******************************************************************
+      * PERFCODE - shared mark-accumulation loop.
+      * ++INCLUDEd by programs that walk a STD-DET table (OCCURS ...
+      * DEPENDING ON WS-NUM-SUBJECTS, INDEXED BY STD-INDEX, with a
+      * STD-MARKS PIC 9(03)), tallying TOTAL-MARKS and counting
+      * passing students into J using working-storage I/J counters
+      * declared by the caller.
+      ******************************************************************
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-NUM-SUBJECTS
+               SET STD-INDEX TO I
+               ACCEPT STD-MARKS(STD-INDEX)
+               IF STD-MARKS(STD-INDEX) < 35
+                   CONTINUE
+               ELSE
+                   ADD STD-MARKS(STD-INDEX) TO TOTAL-MARKS
+                   COMPUTE J = J + 1
+               END-IF
+           END-PERFORM.
