@@ -0,0 +1,16 @@
+      ******************************************************************
+      * RUNCTL - shared run-control card layout, read once at the top
+      * of a marks job to stamp the term/run-date it is processing for
+      * onto every output record and report heading.
+      ******************************************************************
+       01 RUN-CONTROL-RECORD.
+             02 RUN-TERM-CODE      PIC 9(02).
+             02 RUN-DATE           PIC 9(08).
+      * Students expected this run (a class roster) - consumed by
+      * multi-student batch programs such as MARKSAGG/level88.
+             02 RUN-EXPECTED-COUNT PIC 9(05).
+      * Subjects expected for the one student this run processes -
+      * consumed by single-student-per-run programs such as
+      * FAILRPT/026_continue.cbl, which have no class-size concept of
+      * their own to reconcile against RUN-EXPECTED-COUNT.
+             02 RUN-EXPECTED-SUBJECT-COUNT PIC 9(02).
