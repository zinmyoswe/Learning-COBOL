@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Menu-driven add/change/delete/inquire maintenance
+      *          against the indexed STUDENT-MASTER file, for front-
+      *          office fixes to a single record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. STDMAINT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-NO IN STUDENT-DETAILS
+               FILE STATUS IS WS-MASTER-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  STUDENT-MASTER.
+           COPY STDRECD.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-MASTER-STATUS   PIC X(02) VALUE '00'.
+       01 WS-MENU-CHOICE     PIC 9(01) VALUE ZERO.
+           88 DONE-WITH-MENU   VALUE 5.
+       01 WS-LOOKUP-STU-NO   PIC 9(03).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN I-O STUDENT-MASTER.
+           PERFORM UNTIL DONE-WITH-MENU
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM ADD-STUDENT
+                   WHEN 2
+                       PERFORM CHANGE-STUDENT
+                   WHEN 3
+                       PERFORM DELETE-STUDENT
+                   WHEN 4
+                       PERFORM INQUIRE-STUDENT
+                   WHEN 5
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY 'INVALID CHOICE, TRY AGAIN'
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE STUDENT-MASTER.
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY ' '.
+           DISPLAY '1. ADD STUDENT'.
+           DISPLAY '2. CHANGE STUDENT'.
+           DISPLAY '3. DELETE STUDENT'.
+           DISPLAY '4. INQUIRE STUDENT'.
+           DISPLAY '5. EXIT'.
+           DISPLAY 'ENTER CHOICE : '.
+
+       ADD-STUDENT.
+           INITIALIZE STUDENT-DETAILS.
+           DISPLAY 'ENTER STU-NO : '.
+           ACCEPT STU-NO.
+           DISPLAY 'ENTER STU-NAME : '.
+           ACCEPT STU-NAME.
+           DISPLAY 'ENTER STU-GENDER : '.
+           ACCEPT STU-GENDER.
+           DISPLAY 'ENTER STU-MARKS : '.
+           ACCEPT STU-MARKS.
+           PERFORM UNTIL STU-MARKS-VALID
+               DISPLAY 'INVALID MARKS, MUST BE 0-100, RE-ENTER : '
+               ACCEPT STU-MARKS
+           END-PERFORM.
+           DISPLAY 'ENTER STU-CLASS : '.
+           ACCEPT STU-CLASS.
+           DISPLAY 'ENTER STU-SECTION : '.
+           ACCEPT STU-SECTION.
+           DISPLAY 'ENTER STU-PHONE : '.
+           ACCEPT STU-PHONE.
+           DISPLAY 'ENTER STU-DOB (DD-MM-YYYY) : '.
+           ACCEPT STU-DOB.
+           DISPLAY 'ENTER STU-FEE-STATUS (P/U) : '.
+           ACCEPT STU-FEE-STATUS.
+           DISPLAY 'ENTER STU-GRAD-DATE (YYYYMMDD, 0 IF NONE) : '.
+           ACCEPT STU-GRAD-DATE.
+           WRITE STUDENT-DETAILS
+               INVALID KEY
+                   DISPLAY 'DUPLICATE STU-NO, NOT ADDED : ' STU-NO
+               NOT INVALID KEY
+                   DISPLAY 'STUDENT ADDED : ' STU-NO
+           END-WRITE.
+
+       CHANGE-STUDENT.
+           DISPLAY 'ENTER STU-NO TO CHANGE : '.
+           ACCEPT WS-LOOKUP-STU-NO.
+           MOVE WS-LOOKUP-STU-NO TO STU-NO IN STUDENT-DETAILS.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'NO SUCH STU-NO ON MASTER : '
+                       WS-LOOKUP-STU-NO
+               NOT INVALID KEY
+                   PERFORM APPLY-STUDENT-CHANGE
+           END-READ.
+
+       APPLY-STUDENT-CHANGE.
+           DISPLAY 'CURRENT STU-NAME : ' STU-NAME.
+           DISPLAY 'ENTER NEW STU-NAME : '.
+           ACCEPT STU-NAME.
+           DISPLAY 'CURRENT STU-MARKS : ' STU-MARKS.
+           DISPLAY 'ENTER NEW STU-MARKS : '.
+           ACCEPT STU-MARKS.
+           PERFORM UNTIL STU-MARKS-VALID
+               DISPLAY 'INVALID MARKS, MUST BE 0-100, RE-ENTER : '
+               ACCEPT STU-MARKS
+           END-PERFORM.
+           DISPLAY 'CURRENT STU-CLASS : ' STU-CLASS.
+           DISPLAY 'ENTER NEW STU-CLASS : '.
+           ACCEPT STU-CLASS.
+           DISPLAY 'CURRENT STU-SECTION : ' STU-SECTION.
+           DISPLAY 'ENTER NEW STU-SECTION : '.
+           ACCEPT STU-SECTION.
+           REWRITE STUDENT-DETAILS
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR STU-NO : '
+                       WS-LOOKUP-STU-NO
+               NOT INVALID KEY
+                   DISPLAY 'STUDENT UPDATED : ' WS-LOOKUP-STU-NO
+           END-REWRITE.
+
+       DELETE-STUDENT.
+           DISPLAY 'ENTER STU-NO TO DELETE : '.
+           ACCEPT WS-LOOKUP-STU-NO.
+           MOVE WS-LOOKUP-STU-NO TO STU-NO IN STUDENT-DETAILS.
+           DELETE STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'NO SUCH STU-NO ON MASTER : '
+                       WS-LOOKUP-STU-NO
+               NOT INVALID KEY
+                   DISPLAY 'STUDENT DELETED : ' WS-LOOKUP-STU-NO
+           END-DELETE.
+
+       INQUIRE-STUDENT.
+           DISPLAY 'ENTER STU-NO TO INQUIRE : '.
+           ACCEPT WS-LOOKUP-STU-NO.
+           MOVE WS-LOOKUP-STU-NO TO STU-NO IN STUDENT-DETAILS.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'NO SUCH STU-NO ON MASTER : '
+                       WS-LOOKUP-STU-NO
+               NOT INVALID KEY
+                   DISPLAY 'STU-NO      : ' STU-NO
+                   DISPLAY 'STU-NAME    : ' STU-NAME
+                   DISPLAY 'STU-GENDER  : ' STU-GENDER
+                   DISPLAY 'STU-MARKS   : ' STU-MARKS
+                   DISPLAY 'STU-CLASS   : ' STU-CLASS
+                   DISPLAY 'STU-SECTION : ' STU-SECTION
+                   DISPLAY 'STU-PHONE   : ' STU-PHONE
+           END-READ.
+      ** add other procedures here
+       END PROGRAM STDMAINT.
