@@ -20,6 +20,9 @@
        WORKING-STORAGE SECTION.
        01 WS-DATA  PIC X(10) VALUE 'DD-MM-YYYY'.
        01 WS-CNT   PIC 9(02) VALUE ZEROES.
+       01 WS-DOB-IN   PIC X(10) VALUE '15-08-1995'.
+       01 WS-DOB-OUT  PIC X(10).
+       01 WS-CONV-DIR PIC X(01) VALUE 'F'.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -32,6 +35,11 @@
             REPLACING ALL '-' BY '/'.
             DISPLAY "DATA ALTER TALLYING REPLACING :" WS-DATA.
             DISPLAY 'COUNT OF -LETTER : ' WS-CNT.
+
+            DISPLAY 'CALLING DATECNV FOR A REAL DATE FIELD...'.
+            CALL 'DATECNV' USING WS-DOB-IN WS-CONV-DIR WS-DOB-OUT.
+            DISPLAY 'DATE OF BIRTH (DD-MM-YYYY) : ' WS-DOB-IN.
+            DISPLAY 'DATE OF BIRTH (YYYY-MM-DD) : ' WS-DOB-OUT.
             STOP RUN.
       ** add other procedures here
        END PROGRAM YOUR-PROGRAM-NAME.
