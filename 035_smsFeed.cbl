@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly extract of failing and attendance-blocked
+      *          students, keyed on STU-PHONE, formatted for handoff
+      *          to the SMS notification gateway.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SMSFEED.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-IN ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXAM-INELIGIBLE-LIST ASSIGN TO "INELIG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INELIG-STATUS.
+           SELECT SMS-NOTIFICATION-FEED ASSIGN TO "SMS.FEED"
+               ORGANIZATION IS SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+       FILE SECTION.
+      *-----------------------
+       FD  STUDENT-MASTER-IN.
+           COPY STDRECD.
+       01 STUDENT-TRAILER-RECORD REDEFINES STUDENT-DETAILS.
+           02 TRL-MARKER        PIC 9(03).
+               88 TRAILER-RECORD   VALUE 999.
+           02 TRL-RECORD-COUNT  PIC 9(05).
+           02 FILLER            PIC X(29).
+
+       FD  EXAM-INELIGIBLE-LIST.
+       01 EXAM-INELIGIBLE-LINE.
+           05 INE-STU-NO       PIC 9(03).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 INE-STU-NAME     PIC X(15).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 INE-ATTENDANCE   PIC 9(03).
+
+       FD  SMS-NOTIFICATION-FEED.
+       01 SMS-NOTIFICATION-LINE.
+           05 SMS-PHONE         PIC 9(12).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 SMS-STU-NO         PIC 9(03).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 SMS-REASON         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EOF-FLAG        PIC X(01) VALUE 'N'.
+           88 END-OF-STUDENT-FILE VALUE 'Y'.
+       01 WS-INELIG-STATUS   PIC X(02) VALUE '00'.
+       01 WS-INELIG-EOF-FLAG PIC X(01) VALUE 'N'.
+           88 END-OF-INELIGIBLE-LIST VALUE 'Y'.
+       01 WS-PHONE-TABLE.
+           05 WS-PHONE-ENTRY OCCURS 999 TIMES INDEXED BY PHONE-INDEX
+               PIC 9(12) VALUE ZERO.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT STUDENT-MASTER-IN.
+           OPEN OUTPUT SMS-NOTIFICATION-FEED.
+           PERFORM UNTIL END-OF-STUDENT-FILE
+               READ STUDENT-MASTER-IN
+                   AT END
+                       SET END-OF-STUDENT-FILE TO TRUE
+                   NOT AT END
+                       IF TRAILER-RECORD
+                           SET END-OF-STUDENT-FILE TO TRUE
+                       ELSE
+                           PERFORM PROCESS-STUDENT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER-IN.
+           PERFORM PROCESS-INELIGIBLE-LIST.
+           CLOSE SMS-NOTIFICATION-FEED.
+           STOP RUN.
+
+       PROCESS-STUDENT-RECORD.
+           IF STU-NO > 0
+               SET PHONE-INDEX TO STU-NO
+               MOVE STU-PHONE TO WS-PHONE-ENTRY (PHONE-INDEX)
+           END-IF.
+           IF FAIL-CLASS
+               PERFORM WRITE-SMS-NOTIFICATION
+           END-IF.
+
+       WRITE-SMS-NOTIFICATION.
+           MOVE STU-PHONE TO SMS-PHONE.
+           MOVE STU-NO    TO SMS-STU-NO.
+           MOVE 'FAILED A SUBJECT' TO SMS-REASON.
+           WRITE SMS-NOTIFICATION-LINE.
+
+       PROCESS-INELIGIBLE-LIST.
+           OPEN INPUT EXAM-INELIGIBLE-LIST.
+           IF WS-INELIG-STATUS = '00'
+               PERFORM UNTIL END-OF-INELIGIBLE-LIST
+                   READ EXAM-INELIGIBLE-LIST
+                       AT END
+                           SET END-OF-INELIGIBLE-LIST TO TRUE
+                       NOT AT END
+                           PERFORM WRITE-ATTENDANCE-NOTIFICATION
+                   END-READ
+               END-PERFORM
+               CLOSE EXAM-INELIGIBLE-LIST
+           END-IF.
+
+       WRITE-ATTENDANCE-NOTIFICATION.
+           IF INE-STU-NO > 0
+               SET PHONE-INDEX TO INE-STU-NO
+               MOVE WS-PHONE-ENTRY (PHONE-INDEX) TO SMS-PHONE
+           ELSE
+               MOVE ZERO TO SMS-PHONE
+           END-IF.
+           MOVE INE-STU-NO TO SMS-STU-NO.
+           MOVE 'LOW ATTENDANCE' TO SMS-REASON.
+           WRITE SMS-NOTIFICATION-LINE.
+      ** add other procedures here
+       END PROGRAM SMSFEED.
