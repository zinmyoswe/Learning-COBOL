@@ -0,0 +1,240 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Apply a marks-correction transaction to one STUDENT-
+      *          MASTER record by STU-NO, logging the before/after
+      *          STU-MARKS to an audit trail file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MARKCORR.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-NO IN STUDENT-DETAILS
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT MARKS-AUDIT-TRAIL ASSIGN TO "MARKS.AUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT REEVAL-QUEUE ASSIGN TO "REEVAL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REEVAL-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  STUDENT-MASTER.
+           COPY STDRECD.
+
+       FD  MARKS-AUDIT-TRAIL.
+       01 MARKS-AUDIT-LINE.
+           05 AUD-STU-NO         PIC 9(03).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 AUD-MARKS-BEFORE   PIC 9(03).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 AUD-MARKS-AFTER    PIC 9(03).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 AUD-REASON         PIC X(20).
+
+       FD  REEVAL-QUEUE.
+       01 REEVAL-QUEUE-LINE.
+           05 RQ-STU-NO          PIC 9(03).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RQ-ORIG-MARKS      PIC 9(03).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RQ-CLASS-CODE      PIC X(12).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 RQ-STATUS          PIC X(01).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-MASTER-STATUS   PIC X(02) VALUE '00'.
+       01 WS-AUDIT-STATUS    PIC X(02) VALUE '00'.
+       01 WS-CORRECT-STU-NO  PIC 9(03).
+       01 WS-NEW-MARKS       PIC 9(03).
+       01 WS-REASON          PIC X(20).
+       01 WS-MARKS-BEFORE    PIC 9(03).
+       01 WS-TXN-TYPE        PIC X(01).
+           88 CORRECTION-TXN VALUE 'C'.
+           88 REVERSAL-TXN   VALUE 'R'.
+       01 WS-AUDIT-EOF-FLAG  PIC X(01) VALUE 'N'.
+           88 END-OF-AUDIT-TRAIL VALUE 'Y'.
+       01 WS-RESTORE-MARKS   PIC 9(03).
+       01 WS-ENTRY-FOUND     PIC X(01) VALUE 'N'.
+           88 AUDIT-ENTRY-FOUND VALUE 'Y'.
+       01 WS-REEVAL-STATUS    PIC X(02) VALUE '00'.
+       01 WS-REEVAL-EOF-FLAG  PIC X(01) VALUE 'N'.
+           88 END-OF-REEVAL-QUEUE VALUE 'Y'.
+       01 WS-REEVAL-COUNT    PIC 9(03) VALUE ZERO.
+       01 WS-REEVAL-TABLE.
+           05 WS-REEVAL-ENTRY OCCURS 100 TIMES
+               INDEXED BY REEVAL-INDEX.
+               10 WS-RQ-STU-NO      PIC 9(03).
+               10 WS-RQ-ORIG-MARKS  PIC 9(03).
+               10 WS-RQ-CLASS-CODE  PIC X(12).
+               10 WS-RQ-STATUS      PIC X(01).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY 'ENTER TRANSACTION TYPE (C=CORRECT, R=REVERSE) : '.
+           ACCEPT WS-TXN-TYPE.
+           EVALUATE TRUE
+               WHEN CORRECTION-TXN
+                   PERFORM CORRECTION-TRANSACTION
+               WHEN REVERSAL-TXN
+                   PERFORM REVERSAL-TRANSACTION
+               WHEN OTHER
+                   DISPLAY 'INVALID TRANSACTION TYPE : ' WS-TXN-TYPE
+           END-EVALUATE.
+           STOP RUN.
+
+       CORRECTION-TRANSACTION.
+           DISPLAY 'ENTER STU-NO TO CORRECT : '.
+           ACCEPT WS-CORRECT-STU-NO.
+           DISPLAY 'ENTER CORRECTED MARKS : '.
+           ACCEPT WS-NEW-MARKS.
+           DISPLAY 'ENTER REASON FOR CORRECTION : '.
+           ACCEPT WS-REASON.
+
+           OPEN I-O STUDENT-MASTER.
+           MOVE WS-CORRECT-STU-NO TO STU-NO IN STUDENT-DETAILS.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'NO SUCH STU-NO ON MASTER : '
+                       WS-CORRECT-STU-NO
+               NOT INVALID KEY
+                   PERFORM APPLY-CORRECTION
+           END-READ.
+           CLOSE STUDENT-MASTER.
+
+       APPLY-CORRECTION.
+           MOVE STU-MARKS TO WS-MARKS-BEFORE.
+           MOVE WS-NEW-MARKS TO STU-MARKS.
+           REWRITE STUDENT-DETAILS
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR STU-NO : '
+                       WS-CORRECT-STU-NO
+               NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-RECORD
+                   PERFORM RESOLVE-REEVAL-REQUEST
+           END-REWRITE.
+
+       RESOLVE-REEVAL-REQUEST.
+           MOVE 'N' TO WS-REEVAL-EOF-FLAG.
+           MOVE ZERO TO WS-REEVAL-COUNT.
+           OPEN INPUT REEVAL-QUEUE.
+           IF WS-REEVAL-STATUS = '00'
+               PERFORM UNTIL END-OF-REEVAL-QUEUE
+                   READ REEVAL-QUEUE
+                       AT END
+                           SET END-OF-REEVAL-QUEUE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-REEVAL-COUNT
+                           SET REEVAL-INDEX TO WS-REEVAL-COUNT
+                           MOVE RQ-STU-NO TO
+                               WS-RQ-STU-NO (REEVAL-INDEX)
+                           MOVE RQ-ORIG-MARKS TO
+                               WS-RQ-ORIG-MARKS (REEVAL-INDEX)
+                           MOVE RQ-CLASS-CODE TO
+                               WS-RQ-CLASS-CODE (REEVAL-INDEX)
+                           MOVE RQ-STATUS TO
+                               WS-RQ-STATUS (REEVAL-INDEX)
+                   END-READ
+               END-PERFORM
+               CLOSE REEVAL-QUEUE
+               PERFORM VARYING REEVAL-INDEX FROM 1 BY 1
+                   UNTIL REEVAL-INDEX > WS-REEVAL-COUNT
+                   IF WS-RQ-STU-NO (REEVAL-INDEX) = WS-CORRECT-STU-NO
+                       AND WS-RQ-STATUS (REEVAL-INDEX) = 'P'
+                       MOVE 'R' TO WS-RQ-STATUS (REEVAL-INDEX)
+                   END-IF
+               END-PERFORM
+               OPEN OUTPUT REEVAL-QUEUE
+               PERFORM VARYING REEVAL-INDEX FROM 1 BY 1
+                   UNTIL REEVAL-INDEX > WS-REEVAL-COUNT
+                   MOVE WS-RQ-STU-NO (REEVAL-INDEX) TO RQ-STU-NO
+                   MOVE WS-RQ-ORIG-MARKS (REEVAL-INDEX) TO
+                       RQ-ORIG-MARKS
+                   MOVE WS-RQ-CLASS-CODE (REEVAL-INDEX) TO
+                       RQ-CLASS-CODE
+                   MOVE WS-RQ-STATUS (REEVAL-INDEX) TO RQ-STATUS
+                   WRITE REEVAL-QUEUE-LINE
+               END-PERFORM
+               CLOSE REEVAL-QUEUE
+           END-IF.
+
+       REVERSAL-TRANSACTION.
+           DISPLAY 'ENTER STU-NO TO REVERSE : '.
+           ACCEPT WS-CORRECT-STU-NO.
+           PERFORM FIND-LAST-CORRECTION.
+           IF NOT AUDIT-ENTRY-FOUND
+               DISPLAY 'NO CORRECTION ON FILE TO REVERSE FOR STU-NO : '
+                   WS-CORRECT-STU-NO
+           ELSE
+               OPEN I-O STUDENT-MASTER
+               MOVE WS-CORRECT-STU-NO TO STU-NO IN STUDENT-DETAILS
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       DISPLAY 'NO SUCH STU-NO ON MASTER : '
+                           WS-CORRECT-STU-NO
+                   NOT INVALID KEY
+                       PERFORM APPLY-REVERSAL
+               END-READ
+               CLOSE STUDENT-MASTER
+           END-IF.
+
+       APPLY-REVERSAL.
+           MOVE STU-MARKS TO WS-MARKS-BEFORE.
+           MOVE WS-RESTORE-MARKS TO STU-MARKS.
+           MOVE WS-RESTORE-MARKS TO WS-NEW-MARKS.
+           REWRITE STUDENT-DETAILS
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR STU-NO : '
+                       WS-CORRECT-STU-NO
+               NOT INVALID KEY
+                   MOVE 'REVERSAL' TO WS-REASON
+                   PERFORM WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+       FIND-LAST-CORRECTION.
+           MOVE 'N' TO WS-AUDIT-EOF-FLAG.
+           MOVE 'N' TO WS-ENTRY-FOUND.
+           OPEN INPUT MARKS-AUDIT-TRAIL.
+           IF WS-AUDIT-STATUS = '00'
+               PERFORM UNTIL END-OF-AUDIT-TRAIL
+                   READ MARKS-AUDIT-TRAIL
+                       AT END
+                           SET END-OF-AUDIT-TRAIL TO TRUE
+                       NOT AT END
+                           IF AUD-STU-NO = WS-CORRECT-STU-NO
+                               MOVE AUD-MARKS-BEFORE TO WS-RESTORE-MARKS
+                               MOVE 'Y' TO WS-ENTRY-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MARKS-AUDIT-TRAIL
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND MARKS-AUDIT-TRAIL.
+           MOVE WS-CORRECT-STU-NO TO AUD-STU-NO.
+           MOVE WS-MARKS-BEFORE   TO AUD-MARKS-BEFORE.
+           MOVE WS-NEW-MARKS      TO AUD-MARKS-AFTER.
+           MOVE WS-REASON         TO AUD-REASON.
+           WRITE MARKS-AUDIT-LINE.
+           CLOSE MARKS-AUDIT-TRAIL.
+      ** add other procedures here
+       END PROGRAM MARKCORR.
