@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Print each student's STD-PERCENT across every stored
+      *          term/year side by side, from the TERMLOG.DAT per-term
+      *          log built by FAILRPT's carry-forward history.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. TRENDRPT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT TERM-LOG ASSIGN TO "TERMLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  TERM-LOG.
+       01 TERM-LOG-LINE.
+           05 LOG-STU-NO        PIC 9(03).
+           05 LOG-TERM-NO        PIC 9(02).
+           05 LOG-PERCENT        PIC 9(03)V9(02).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-LOG-STATUS      PIC X(02) VALUE '00'.
+       01 WS-EOF-FLAG        PIC X(01) VALUE 'N'.
+           88 END-OF-TERM-LOG VALUE 'Y'.
+       01 WS-LOG-COUNT       PIC 9(03) VALUE ZERO.
+       01 WS-LOG-TABLE.
+           05 WS-LOG-ENTRY OCCURS 500 TIMES INDEXED BY LOG-INDEX.
+               10 WS-LOG-STU-NO   PIC 9(03).
+               10 WS-LOG-TERM-NO  PIC 9(02).
+               10 WS-LOG-PERCENT  PIC 9(03)V9(02).
+       01 WS-STU-COUNT       PIC 9(03) VALUE ZERO.
+       01 WS-STU-LIST.
+           05 WS-STU-ENTRY OCCURS 100 TIMES INDEXED BY STU-INDEX.
+               10 WS-STU-LIST-NO  PIC 9(03).
+       01 WS-STU-FOUND       PIC X(01).
+           88 STU-ALREADY-LISTED VALUE 'Y'.
+       01 WS-DISPLAY-PERCENT PIC ZZ9.99.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM LOAD-TERM-LOG.
+           DISPLAY '==========================================='.
+           DISPLAY '   STUDENT PERCENTAGE TREND - YEAR OVER YEAR'.
+           DISPLAY '==========================================='.
+           PERFORM VARYING STU-INDEX FROM 1 BY 1
+               UNTIL STU-INDEX > WS-STU-COUNT
+               PERFORM PRINT-STUDENT-TREND
+           END-PERFORM.
+           STOP RUN.
+
+       LOAD-TERM-LOG.
+           OPEN INPUT TERM-LOG.
+           IF WS-LOG-STATUS = '00'
+               PERFORM UNTIL END-OF-TERM-LOG
+                   READ TERM-LOG
+                       AT END
+                           SET END-OF-TERM-LOG TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-LOG-COUNT
+                           SET LOG-INDEX TO WS-LOG-COUNT
+                           MOVE LOG-STU-NO  TO
+                               WS-LOG-STU-NO (LOG-INDEX)
+                           MOVE LOG-TERM-NO TO
+                               WS-LOG-TERM-NO (LOG-INDEX)
+                           MOVE LOG-PERCENT TO
+                               WS-LOG-PERCENT (LOG-INDEX)
+                           PERFORM ADD-STUDENT-TO-LIST
+               END-PERFORM
+               CLOSE TERM-LOG
+           END-IF.
+
+       ADD-STUDENT-TO-LIST.
+           MOVE 'N' TO WS-STU-FOUND.
+           PERFORM VARYING STU-INDEX FROM 1 BY 1
+               UNTIL STU-INDEX > WS-STU-COUNT
+               IF WS-STU-LIST-NO (STU-INDEX) = LOG-STU-NO
+                   MOVE 'Y' TO WS-STU-FOUND
+               END-IF
+           END-PERFORM.
+           IF NOT STU-ALREADY-LISTED
+               ADD 1 TO WS-STU-COUNT
+               SET STU-INDEX TO WS-STU-COUNT
+               MOVE LOG-STU-NO TO WS-STU-LIST-NO (STU-INDEX)
+           END-IF.
+
+       PRINT-STUDENT-TREND.
+           DISPLAY 'STU-NO : ' WS-STU-LIST-NO (STU-INDEX).
+           PERFORM VARYING LOG-INDEX FROM 1 BY 1
+               UNTIL LOG-INDEX > WS-LOG-COUNT
+               IF WS-LOG-STU-NO (LOG-INDEX) = WS-STU-LIST-NO (STU-INDEX)
+                   MOVE WS-LOG-PERCENT (LOG-INDEX) TO WS-DISPLAY-PERCENT
+                   DISPLAY '   TERM ' WS-LOG-TERM-NO (LOG-INDEX)
+                       ' : ' WS-DISPLAY-PERCENT '%'
+               END-IF
+           END-PERFORM.
+      ** add other procedures here
+       END PROGRAM TRENDRPT.
