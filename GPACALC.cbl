@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared GPA/CGPA calculation subprogram. Takes a
+      *          student's per-subject marks and credit hours and
+      *          returns a credit-weighted GPA on a 10-point scale,
+      *          callable from any marks program (009_setVerb.cbl and
+      *          similar) in place of a flat STD-MARKS average.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. GPACALC.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-TOTAL-POINTS   PIC 9(05)V9(02) VALUE ZERO.
+       01 WS-TOTAL-CREDITS  PIC 9(03) VALUE ZERO.
+       01 WS-GRADE-POINT    PIC 9(02)V9(02) VALUE ZERO.
+      *-----------------------
+       LINKAGE SECTION.
+      *-----------------------
+       01 LS-NUM-SUBJECTS   PIC 9(02).
+       01 LS-MARKS-TABLE.
+           05 LS-SUBJ-MARKS OCCURS 10 TIMES INDEXED BY LS-SUBJ-INDEX
+               PIC 9(03).
+       01 LS-CREDIT-TABLE.
+           05 LS-SUBJ-CREDITS OCCURS 10 TIMES INDEXED BY LS-CRED-INDEX
+               PIC 9(01).
+       01 LS-GPA             PIC 9(02)V9(02).
+      *-----------------------
+       PROCEDURE DIVISION USING LS-NUM-SUBJECTS LS-MARKS-TABLE
+           LS-CREDIT-TABLE LS-GPA.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           MOVE ZERO TO WS-TOTAL-POINTS WS-TOTAL-CREDITS.
+           PERFORM VARYING LS-SUBJ-INDEX FROM 1 BY 1
+               UNTIL LS-SUBJ-INDEX > LS-NUM-SUBJECTS
+               SET LS-CRED-INDEX TO LS-SUBJ-INDEX
+               PERFORM DERIVE-GRADE-POINT
+               COMPUTE WS-TOTAL-POINTS = WS-TOTAL-POINTS +
+                   (WS-GRADE-POINT * LS-SUBJ-CREDITS (LS-CRED-INDEX))
+               ADD LS-SUBJ-CREDITS (LS-CRED-INDEX) TO WS-TOTAL-CREDITS
+           END-PERFORM.
+           IF WS-TOTAL-CREDITS > ZERO
+               COMPUTE LS-GPA ROUNDED =
+                   WS-TOTAL-POINTS / WS-TOTAL-CREDITS
+           ELSE
+               MOVE ZERO TO LS-GPA
+           END-IF.
+           GOBACK.
+
+       DERIVE-GRADE-POINT.
+           EVALUATE TRUE
+               WHEN LS-SUBJ-MARKS (LS-SUBJ-INDEX) >= 90
+                   MOVE 10 TO WS-GRADE-POINT
+               WHEN LS-SUBJ-MARKS (LS-SUBJ-INDEX) >= 80
+                   MOVE 09 TO WS-GRADE-POINT
+               WHEN LS-SUBJ-MARKS (LS-SUBJ-INDEX) >= 70
+                   MOVE 08 TO WS-GRADE-POINT
+               WHEN LS-SUBJ-MARKS (LS-SUBJ-INDEX) >= 60
+                   MOVE 07 TO WS-GRADE-POINT
+               WHEN LS-SUBJ-MARKS (LS-SUBJ-INDEX) >= 50
+                   MOVE 06 TO WS-GRADE-POINT
+               WHEN LS-SUBJ-MARKS (LS-SUBJ-INDEX) >= 40
+                   MOVE 05 TO WS-GRADE-POINT
+               WHEN OTHER
+                   MOVE ZERO TO WS-GRADE-POINT
+           END-EVALUATE.
+      ** add other procedures here
+       END PROGRAM GPACALC.
