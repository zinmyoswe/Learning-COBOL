@@ -6,37 +6,144 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-INDEX      PIC 9(02).
+           05 CKPT-TOTAL-MARKS     PIC 9(03).
+           05 CKPT-J               PIC 9(02).
+           05 CKPT-PROCESSED-COUNT PIC 9(02).
+           05 CKPT-STU-NO          PIC 9(03).
+           05 CKPT-TERM-CODE       PIC 9(02).
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
        WORKING-STORAGE SECTION.
-       01 STD-DET OCCURES 6 TIMES INDEXED BY STD-INDEX.
+       COPY STDRECD.
+       01 WS-CKPT-STATUS    PIC X(02) VALUE '00'.
+       01 WS-RUNCTL-STATUS  PIC X(02) VALUE '00'.
+       01 WS-CKPT-INTERVAL  PIC 9(01) VALUE 2.
+       01 WS-START-INDEX    PIC 9(02) VALUE 1.
+       01 WS-NUM-SUBJECTS   PIC 9(02) VALUE 6.
+       01 STD-DET OCCURS 1 TO 20 TIMES
+           DEPENDING ON WS-NUM-SUBJECTS
+           INDEXED BY STD-INDEX.
            05 STD-MARKS    PIC 9(03).
+               88 STD-MARKS-VALID VALUE 0 THRU 100.
        01 TOTAL-MARKS      PIC 9(03) VALUE ZERO.
        01 STD-PERCENT      PIC 9(03).9(02).
-       01 I                PIC 9(01).
-       01 J                PIC 9(01) VALUE ZERO.
+       01 I                PIC 9(02).
+       01 J                PIC 9(02) VALUE ZERO.
+       01 WS-PROCESSED-COUNT PIC 9(02) VALUE ZERO.
        PROCEDURE DIVISION.
-           MOVE ZEROES TO TOTAL-MARKS.
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > 6
-               SET STD-INDEX TO 1
+           ACCEPT STU-NO.
+           ACCEPT STU-NAME.
+           DISPLAY 'STU-NO : ' STU-NO '  STU-NAME : ' STU-NAME.
+           DISPLAY 'ENTER NUMBER OF SUBJECTS (1-20) : '.
+           ACCEPT WS-NUM-SUBJECTS.
+           PERFORM LOAD-RUN-CONTROL.
+           DISPLAY 'TERM : ' RUN-TERM-CODE '  RUN-DATE : ' RUN-DATE.
+           PERFORM LOAD-CHECKPOINT.
+           PERFORM VARYING I FROM WS-START-INDEX BY 1
+               UNTIL I > WS-NUM-SUBJECTS
+               SET STD-INDEX TO I
                ACCEPT STD-MARKS(STD-INDEX)
+               PERFORM UNTIL STD-MARKS-VALID (STD-INDEX)
+                   DISPLAY 'INVALID MARKS, MUST BE 0-100, RE-ENTER : '
+                   ACCEPT STD-MARKS(STD-INDEX)
+               END-PERFORM
+               ADD 1 TO WS-PROCESSED-COUNT
                IF STD-MARKS(STD-INDEX) < 35
                    CONTINUE
                ELSE
-                   ADD STD-MARKS(STD-INDEX)TO TOTAL-MARKS
-                   SET STD-INDEX DOWN BY 1
-               COMPUTE J=J+1
+                   ADD STD-MARKS(STD-INDEX) TO TOTAL-MARKS
+                   COMPUTE J = J + 1
+               END-IF
+               IF FUNCTION MOD (I, WS-CKPT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
                END-IF
               END-PERFORM.
 
-               IF J < 6
-                   COMPUTE J = I -(J+1)
-                   DISPLAY 'STUDENT FAILED IN '.
+           PERFORM CLEAR-CHECKPOINT.
+               IF J < WS-NUM-SUBJECTS
+                   COMPUTE J = I - (J + 1)
+                   DISPLAY 'STUDENT FAILED IN '
                ELSE
-                   COMPUTE STD-PERCENT = TOTAL-MARKS/6
-                   DISPLAY 'student percentage : ' STD-PERCENT.
-
-               END-IF
+                   COMPUTE STD-PERCENT ROUNDED =
+                       TOTAL-MARKS / WS-NUM-SUBJECTS
+                   DISPLAY 'student percentage : ' STD-PERCENT
+               END-IF.
+           PERFORM RECONCILE-RUN-COUNTS.
             STOP RUN.
+
+       RECONCILE-RUN-COUNTS.
+           DISPLAY 'END-OF-RUN RECONCILIATION'.
+           DISPLAY '  EXPECTED SUBJECT COUNT : '
+               RUN-EXPECTED-SUBJECT-COUNT.
+           DISPLAY '  PROCESSED COUNT        : ' WS-PROCESSED-COUNT.
+           IF WS-PROCESSED-COUNT NOT = RUN-EXPECTED-SUBJECT-COUNT
+               DISPLAY '  RECONCILIATION MISMATCH !! EXPECTED '
+                   RUN-EXPECTED-SUBJECT-COUNT ' ACTUAL '
+                   WS-PROCESSED-COUNT
+           ELSE
+               DISPLAY '  RECONCILIATION OK'
+           END-IF.
+
+       LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WS-RUNCTL-STATUS = '00'
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-STU-NO = STU-NO
+                           AND CKPT-TERM-CODE = RUN-TERM-CODE
+                           DISPLAY
+                               'RESUMING FROM CHECKPOINT AFTER STUDENT '
+                               CKPT-LAST-INDEX
+                           COMPUTE WS-START-INDEX = CKPT-LAST-INDEX + 1
+                           MOVE CKPT-TOTAL-MARKS TO TOTAL-MARKS
+                           MOVE CKPT-J           TO J
+                           MOVE CKPT-PROCESSED-COUNT
+                               TO WS-PROCESSED-COUNT
+                       ELSE
+                           DISPLAY
+                               'STALE CHECKPOINT FOR A DIFFERENT '
+                               'STUDENT/TERM IGNORED'
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE I                  TO CKPT-LAST-INDEX.
+           MOVE TOTAL-MARKS        TO CKPT-TOTAL-MARKS.
+           MOVE J                  TO CKPT-J.
+           MOVE WS-PROCESSED-COUNT TO CKPT-PROCESSED-COUNT.
+           MOVE STU-NO             TO CKPT-STU-NO.
+           MOVE RUN-TERM-CODE      TO CKPT-TERM-CODE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
