@@ -6,43 +6,202 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. ELIGCHK.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT SCHOLARSHIP-CANDIDATES ASSIGN TO "SCHOLAR.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXAM-INELIGIBLE-LIST ASSIGN TO "INELIG.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ATTENDANCE-FILE ASSIGN TO "ATTEND.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ATTEND-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  SCHOLARSHIP-CANDIDATES.
+       01 SCHOLARSHIP-CANDIDATE-LINE.
+           05 SCH-STU-NO      PIC 9(03).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 SCH-STU-NAME    PIC X(15).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 SCH-AGE         PIC 9(03).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 SCH-STU-MARKS   PIC 9(03).
+
+       FD  EXAM-INELIGIBLE-LIST.
+       01 EXAM-INELIGIBLE-LINE.
+           05 INE-STU-NO       PIC 9(03).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 INE-STU-NAME     PIC X(15).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 INE-ATTENDANCE   PIC 9(03).
+
+       FD  ATTENDANCE-FILE.
+       01 ATTENDANCE-LINE.
+           05 ATT-STU-NO         PIC 9(03).
+           05 ATT-ATTENDANCE-PCT PIC 9(03).
+
        WORKING-STORAGE SECTION.
+      *-----------------------
+           COPY STDRECD.
        01 AGE    PIC 9(03).
-       01 GENDER PIC X(01).
+       01 WS-DOB-ISO        PIC X(10).
+       01 WS-CONV-DIRECTION PIC X(01) VALUE 'F'.
+       01 WS-CURRENT-DATE   PIC 9(08).
+       01 WS-DOB-YYYY       PIC 9(04).
+       01 WS-DOB-MM         PIC 9(02).
+       01 WS-DOB-DD         PIC 9(02).
+       01 WS-CUR-YYYY       PIC 9(04).
+       01 WS-CUR-MM         PIC 9(02).
+       01 WS-CUR-DD         PIC 9(02).
+       01 WS-MINIMUM-MARKS      PIC 9(03) VALUE 075.
+       01 WS-ATTENDANCE-PCT     PIC 9(03).
+       01 WS-MIN-ATTENDANCE-PCT PIC 9(03) VALUE 075.
+       01 WS-ATTEND-STATUS      PIC X(02) VALUE '00'.
+       01 WS-ATTEND-EOF-FLAG    PIC X(01) VALUE 'N'.
+           88 END-OF-ATTENDANCE-FILE VALUE 'Y'.
+       01 WS-ATTEND-FOUND       PIC X(01) VALUE 'N'.
+           88 ATTENDANCE-FOUND VALUE 'Y'.
+       01 WS-COUNTRY-CODE       PIC 9(02) VALUE 91.
+       01 WS-STATE-CODE         PIC 9(02).
+       01 WS-LOCAL-PHONE        PIC 9(08).
+       01 WS-PHONE-VALID        PIC X(01).
+           88 PHONE-BUILT-OK VALUE 'Y'.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       ACCEPT AGE
-       ACCEPT GENDER
+       MAIN-PROCEDURE.
+       ACCEPT STU-NO
+       ACCEPT STU-NAME
+       ACCEPT STU-FEE-STATUS
+       DISPLAY 'ENTER DATE OF BIRTH (DD-MM-YYYY) : '
+       ACCEPT STU-DOB
+       CALL 'DATECNV' USING STU-DOB WS-CONV-DIRECTION WS-DOB-ISO
+       PERFORM DERIVE-AGE-FROM-DOB
+       ACCEPT STU-GENDER
+       ACCEPT STU-MARKS
+       PERFORM UNTIL STU-MARKS-VALID
+           DISPLAY 'INVALID MARKS, MUST BE 0-100, RE-ENTER : '
+           ACCEPT STU-MARKS
+       END-PERFORM
+       PERFORM LOAD-ATTENDANCE-RECORD
+       ACCEPT WS-STATE-CODE
+       ACCEPT WS-LOCAL-PHONE
+
+       CALL 'PHONEBLD' USING WS-COUNTRY-CODE WS-STATE-CODE
+           WS-LOCAL-PHONE STU-PHONE WS-PHONE-VALID
+       IF PHONE-BUILT-OK
+           DISPLAY 'STU-PHONE : ' STU-PHONE
+       ELSE
+           DISPLAY 'INVALID STATE CODE OR LOCAL PHONE, STU-PHONE '
+               'NOT SET'
+       END-IF
 
        EVALUATE TRUE ALSO TRUE
-           WHEN AGE > 018 ALSO GENDER = 'M'
+           WHEN AGE > 018 ALSO MALE
                DISPLAY 'THE BOY IS MAJOR'
-           WHEN AGE > 018 ALSO GENDER = 'F'
+           WHEN AGE > 018 ALSO FEMALE
                DISPLAY 'THE GIRL IS MAJOR'
-           WHEN AGE <= 018 ALSO GENDER = 'M'
+           WHEN AGE > 018 ALSO OTHER-GENDER
+               DISPLAY 'THE STUDENT IS MAJOR'
+           WHEN AGE > 018 ALSO GENDER-UNSPECIFIED
+               DISPLAY 'THE STUDENT IS MAJOR'
+           WHEN AGE <= 018 ALSO MALE
                DISPLAY 'THE BOY IS MINOR'
-           WHEN AGE <= 018 ALSO GENDER = 'F'
+           WHEN AGE <= 018 ALSO FEMALE
                DISPLAY 'THE GIRL IS MINOR'
+           WHEN AGE <= 018 ALSO OTHER-GENDER
+               DISPLAY 'THE STUDENT IS MINOR'
+           WHEN AGE <= 018 ALSO GENDER-UNSPECIFIED
+               DISPLAY 'THE STUDENT IS MINOR'
            WHEN OTHER
                DISPLAY 'INVALID INPUT'
-
        END-EVALUATE
+
+       IF FEES-UNPAID
+           DISPLAY 'RESULT WITHHELD - FEES UNPAID FOR STU-NO : ' STU-NO
+       ELSE
+           PERFORM SCREEN-EXAM-ELIGIBILITY
+           PERFORM SCREEN-SCHOLARSHIP-ELIGIBILITY
+       END-IF.
+
       **
       * The main procedure of the program
       **
 
             STOP RUN.
+
+       LOAD-ATTENDANCE-RECORD.
+           MOVE ZERO TO WS-ATTENDANCE-PCT.
+           OPEN INPUT ATTENDANCE-FILE.
+           IF WS-ATTEND-STATUS = '00'
+               PERFORM UNTIL END-OF-ATTENDANCE-FILE
+                   OR ATTENDANCE-FOUND
+                   READ ATTENDANCE-FILE
+                       AT END
+                           SET END-OF-ATTENDANCE-FILE TO TRUE
+                       NOT AT END
+                           IF ATT-STU-NO = STU-NO
+                               MOVE 'Y' TO WS-ATTEND-FOUND
+                               MOVE ATT-ATTENDANCE-PCT
+                                   TO WS-ATTENDANCE-PCT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ATTENDANCE-FILE
+           END-IF.
+           IF NOT ATTENDANCE-FOUND
+               DISPLAY 'NO ATTENDANCE RECORD FOR STU-NO : ' STU-NO
+           END-IF.
+
+       DERIVE-AGE-FROM-DOB.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-DOB-ISO(1:4) TO WS-DOB-YYYY.
+           MOVE WS-DOB-ISO(6:2) TO WS-DOB-MM.
+           MOVE WS-DOB-ISO(9:2) TO WS-DOB-DD.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-CUR-YYYY.
+           MOVE WS-CURRENT-DATE(5:2) TO WS-CUR-MM.
+           MOVE WS-CURRENT-DATE(7:2) TO WS-CUR-DD.
+           COMPUTE AGE = WS-CUR-YYYY - WS-DOB-YYYY.
+           IF WS-CUR-MM < WS-DOB-MM
+               OR (WS-CUR-MM = WS-DOB-MM AND WS-CUR-DD < WS-DOB-DD)
+               SUBTRACT 1 FROM AGE
+           END-IF.
+           DISPLAY 'COMPUTED AGE : ' AGE.
+
+       SCREEN-EXAM-ELIGIBILITY.
+           IF WS-ATTENDANCE-PCT >= WS-MIN-ATTENDANCE-PCT
+               DISPLAY 'STUDENT IS ELIGIBLE FOR EXAM (ATTENDANCE OK)'
+           ELSE
+               DISPLAY 'STUDENT BLOCKED FROM EXAM - LOW ATTENDANCE'
+               OPEN EXTEND EXAM-INELIGIBLE-LIST
+               MOVE STU-NO           TO INE-STU-NO
+               MOVE STU-NAME         TO INE-STU-NAME
+               MOVE WS-ATTENDANCE-PCT TO INE-ATTENDANCE
+               WRITE EXAM-INELIGIBLE-LINE
+               CLOSE EXAM-INELIGIBLE-LIST
+           END-IF.
+
+       SCREEN-SCHOLARSHIP-ELIGIBILITY.
+           IF STU-MARKS >= WS-MINIMUM-MARKS
+               DISPLAY 'STUDENT QUALIFIES FOR SCHOLARSHIP REVIEW'
+               OPEN EXTEND SCHOLARSHIP-CANDIDATES
+               MOVE STU-NO     TO SCH-STU-NO
+               MOVE STU-NAME   TO SCH-STU-NAME
+               MOVE AGE        TO SCH-AGE
+               MOVE STU-MARKS  TO SCH-STU-MARKS
+               WRITE SCHOLARSHIP-CANDIDATE-LINE
+               CLOSE SCHOLARSHIP-CANDIDATES
+           ELSE
+               DISPLAY 'STUDENT DOES NOT MEET SCHOLARSHIP CRITERIA'
+           END-IF.
       ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM ELIGCHK.
