@@ -12,31 +12,135 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT LOCATION-REFERENCE ASSIGN TO "LOCREF.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOCREF-STATUS.
+           SELECT PHONE-REJECT-LOG ASSIGN TO "PHREJECT.LOG"
+               ORGANIZATION IS SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  LOCATION-REFERENCE.
+       01 LOCATION-REFERENCE-LINE.
+           05 REF-LOC-CODE      PIC 9(02).
+           05 REF-COUNTRY-CODE  PIC 9(02).
+           05 REF-STATE-CODE    PIC 9(02).
+       FD  PHONE-REJECT-LOG.
+       01 PHONE-REJECT-LINE.
+           05 REJ-PH-NO          PIC 9(08).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 REJ-REASON         PIC X(30).
        WORKING-STORAGE SECTION.
-       01 COUNTRY-CODE PIC 9(02) VALUE 91.
-       01 STATE-CODE   PIC 9(02) VALUE 99.
-       01 PH-NO        PIC 9(08) VALUE 87654321.
+       01 COUNTRY-CODE PIC 9(02) VALUE ZERO.
+       01 STATE-CODE   PIC 9(02) VALUE ZERO.
+       01 PH-NO        PIC 9(08).
+           88 PH-NO-VALID VALUE 10000000 THRU 99999999.
+       01 WS-LOC-CODE          PIC 9(02).
+       01 WS-LOCREF-STATUS     PIC X(02) VALUE '00'.
+       01 WS-LOCREF-EOF-FLAG   PIC X(01) VALUE 'N'.
+           88 END-OF-LOCATION-REFERENCE VALUE 'Y'.
+       01 WS-LOC-FOUND         PIC X(01) VALUE 'N'.
+           88 LOCATION-FOUND VALUE 'Y'.
        77 FULL-PH-NO   PIC 9(12).
+       01 WS-STATE-CODE-TABLE.
+           05 FILLER PIC 9(02) VALUE 01.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 10.
+       01 WS-VALID-STATE-CODES REDEFINES WS-STATE-CODE-TABLE.
+           05 WS-VALID-STATE-CODE OCCURS 10 TIMES
+               INDEXED BY WS-STATE-INDEX PIC 9(02).
+       01 WS-STATE-CODE-OK PIC X(01) VALUE 'N'.
+           88 STATE-CODE-VALID VALUE 'Y'.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MOVE COUNTRY-CODE TO FULL-PH-NO(1:2).
-       MOVE STATE-CODE   TO FULL-PH-NO(3:2).
-       MOVE PH-NO       TO FULL-PH-NO(5:8).
-
+       MAIN-PROCEDURE.
       **
       * The main procedure of the program
       **
-            DISPLAY "COUNTRY CODE :" COUNTRY-CODE.
-            DISPLAY "STATE-CODE :" STATE-CODE.
-            DISPLAY "PH-NO :" PH-NO.
-            DISPLAY "FULL-PH-NO :" FULL-PH-NO.
+           DISPLAY 'ENTER STUDENT LOCATION CODE : '.
+           ACCEPT WS-LOC-CODE.
+           DISPLAY 'ENTER PH-NO (8 DIGITS) : '.
+           ACCEPT PH-NO.
+           PERFORM LOAD-LOCATION-REFERENCE.
+           IF NOT LOCATION-FOUND
+               DISPLAY 'NO REFERENCE ENTRY FOR LOCATION CODE : '
+                   WS-LOC-CODE
+           ELSE
+               IF NOT PH-NO-VALID
+                   DISPLAY 'INVALID PH-NO, REJECTED : ' PH-NO
+                   PERFORM WRITE-PHONE-REJECT
+               ELSE
+                   PERFORM VALIDATE-STATE-CODE
+                   IF NOT STATE-CODE-VALID
+                       DISPLAY 'INVALID STATE CODE, REJECTED : '
+                           STATE-CODE
+                       PERFORM WRITE-STATE-REJECT
+                   ELSE
+                       MOVE COUNTRY-CODE TO FULL-PH-NO(1:2)
+                       MOVE STATE-CODE   TO FULL-PH-NO(3:2)
+                       MOVE PH-NO        TO FULL-PH-NO(5:8)
+                       DISPLAY "COUNTRY CODE :" COUNTRY-CODE
+                       DISPLAY "STATE-CODE :" STATE-CODE
+                       DISPLAY "PH-NO :" PH-NO
+                       DISPLAY "FULL-PH-NO :" FULL-PH-NO
+                   END-IF
+               END-IF
+           END-IF.
+
+           STOP RUN.
+
+       WRITE-PHONE-REJECT.
+           OPEN EXTEND PHONE-REJECT-LOG.
+           MOVE PH-NO TO REJ-PH-NO.
+           MOVE 'PH-NO NOT 8 VALID DIGITS' TO REJ-REASON.
+           WRITE PHONE-REJECT-LINE.
+           CLOSE PHONE-REJECT-LOG.
+
+       WRITE-STATE-REJECT.
+           OPEN EXTEND PHONE-REJECT-LOG.
+           MOVE PH-NO TO REJ-PH-NO.
+           STRING 'INVALID STATE CODE : ' STATE-CODE
+               DELIMITED BY SIZE INTO REJ-REASON.
+           WRITE PHONE-REJECT-LINE.
+           CLOSE PHONE-REJECT-LOG.
+
+       LOAD-LOCATION-REFERENCE.
+           OPEN INPUT LOCATION-REFERENCE.
+           IF WS-LOCREF-STATUS = '00'
+               PERFORM UNTIL END-OF-LOCATION-REFERENCE
+                   OR LOCATION-FOUND
+                   READ LOCATION-REFERENCE
+                       AT END
+                           SET END-OF-LOCATION-REFERENCE TO TRUE
+                       NOT AT END
+                           IF REF-LOC-CODE = WS-LOC-CODE
+                               MOVE 'Y' TO WS-LOC-FOUND
+                               MOVE REF-COUNTRY-CODE TO COUNTRY-CODE
+                               MOVE REF-STATE-CODE   TO STATE-CODE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LOCATION-REFERENCE
+           END-IF.
 
-            STOP RUN.
+       VALIDATE-STATE-CODE.
+           SET WS-STATE-INDEX TO 1.
+           MOVE 'N' TO WS-STATE-CODE-OK.
+           SEARCH WS-VALID-STATE-CODE
+               WHEN WS-VALID-STATE-CODE (WS-STATE-INDEX) = STATE-CODE
+                   SET STATE-CODE-VALID TO TRUE
+           END-SEARCH.
       ** add other procedures here
        END PROGRAM YOUR-PROGRAM-NAME.
