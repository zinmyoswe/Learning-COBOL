@@ -5,34 +5,288 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. FAILRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERM-HISTORY ASSIGN TO "TERMHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT MARK-SHEET-REPORT ASSIGN TO "FAILMARKS.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TERM-LOG ASSIGN TO "TERMLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TERM-HISTORY.
+       01 TERM-HISTORY-LINE.
+           05 HIST-STU-NO        PIC 9(03).
+           05 HIST-TERM-COUNT    PIC 9(02).
+           05 HIST-CUM-PERCENT   PIC 9(03)V9(02).
+       FD  MARK-SHEET-REPORT.
+       01 MARK-SHEET-LINE       PIC X(60).
+       FD  TERM-LOG.
+       01 TERM-LOG-LINE.
+           05 LOG-STU-NO        PIC 9(03).
+           05 LOG-TERM-NO        PIC 9(02).
+           05 LOG-PERCENT        PIC 9(03)V9(02).
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
        WORKING-STORAGE SECTION.
+       COPY STDRECD.
        01 STD-DET OCCURS 6 TIMES INDEXED BY STD-INDEX.
            05 STD-MARKS    PIC 9(03).
+               88 STD-MARKS-VALID VALUE 0 THRU 100.
        01 TOTAL-MARKS      PIC 9(03).
        01 STD-PERCENT      PIC 9(03).9(02).
+       01 WS-PERCENT-NUM   PIC 9(03)V9(02).
        01 I                PIC 9(01).
+       01 WS-FAIL-COUNT    PIC 9(01) VALUE ZERO.
+       01 WS-FAIL-LIST OCCURS 6 TIMES INDEXED BY FAIL-INDEX.
+           05 WS-FAIL-ROLL-NO  PIC 9(01).
+       01 WS-HIST-COUNT    PIC 9(02) VALUE ZERO.
+       01 WS-HIST-TABLE.
+           05 WS-HIST-ENTRY OCCURS 50 TIMES INDEXED BY HIST-INDEX.
+               10 WS-HIST-STU-NO      PIC 9(03).
+               10 WS-HIST-TERM-COUNT  PIC 9(02).
+               10 WS-HIST-CUM-PERCENT PIC 9(03)V9(02).
+       01 WS-HIST-FOUND    PIC X(01).
+           88 HIST-ENTRY-FOUND VALUE 'Y'.
+       01 WS-HIST-MATCH-INDEX PIC 9(02).
+       01 WS-HIST-NEW-TERM-COUNT PIC 9(02).
+       01 WS-HIST-EOF-FLAG PIC X(01) VALUE 'N'.
+           88 END-OF-TERM-HISTORY VALUE 'Y'.
+       01 WS-HIST-STATUS    PIC X(02) VALUE '00'.
+       01 WS-MS-RESULT      PIC X(12).
+       01 WS-MS-STU-PERCENT PIC ZZ9.99.
+       01 WS-RUNCTL-STATUS  PIC X(02) VALUE '00'.
+       01 WS-PROCESSED-COUNT PIC 9(02) VALUE ZERO.
        PROCEDURE DIVISION.
            MOVE ZEROS TO TOTAL-MARKS.
+           PERFORM LOAD-RUN-CONTROL.
+           PERFORM LOAD-TERM-HISTORY.
+           OPEN EXTEND MARK-SHEET-REPORT.
+           ACCEPT STU-NO.
+           ACCEPT STU-NAME.
+           ACCEPT STU-FEE-STATUS.
+           DISPLAY 'STU-NO : ' STU-NO '  STU-NAME : ' STU-NAME.
            PERFORM
            VARYING I FROM 1 BY 1
                UNTIL I > 6
-                SET STD-INDEX TO 1
+                SET STD-INDEX TO I
                 ACCEPT STD-MARKS (STD-INDEX)
+                PERFORM UNTIL STD-MARKS-VALID (STD-INDEX)
+                    DISPLAY 'INVALID MARKS, MUST BE 0-100, RE-ENTER : '
+                    ACCEPT STD-MARKS (STD-INDEX)
+                END-PERFORM
+                ADD 1 TO WS-PROCESSED-COUNT
                 IF STD-MARKS(STD-INDEX) < 35
-                    NEXT SENTENCE
+                    ADD 1 TO WS-FAIL-COUNT
+                    SET FAIL-INDEX TO WS-FAIL-COUNT
+                    MOVE I TO WS-FAIL-ROLL-NO (FAIL-INDEX)
+                    CONTINUE
                 ELSE
                     ADD STD-MARKS (STD-INDEX) TO TOTAL-MARKS
-                    SET STD-INDEX DOWN BY 1
                 END-IF
            END-PERFORM
-           COMPUTE STD-PERCENT = TOTAL-MARKS/6
+           COMPUTE STD-PERCENT ROUNDED = TOTAL-MARKS/6
+           COMPUTE WS-PERCENT-NUM ROUNDED = TOTAL-MARKS/6
            DISPLAY 'STUDENT PERCENTAGE : 'STD-PERCENT.
-           IF I < 7
+           IF WS-FAIL-COUNT > ZERO
                DISPLAY 'STUDENT FAILED, NO percentage calculate'
+               DISPLAY 'FAILING ROLL NUMBERS : '
+               MOVE 'FAIL' TO WS-MS-RESULT
+               PERFORM VARYING FAIL-INDEX FROM 1 BY 1
+                   UNTIL FAIL-INDEX > WS-FAIL-COUNT
+                   DISPLAY '  ROLL NO : ' WS-FAIL-ROLL-NO (FAIL-INDEX)
+               END-PERFORM
+           ELSE
+               MOVE 'PASS' TO WS-MS-RESULT
+               PERFORM CARRY-FORWARD-TERM-HISTORY
+               PERFORM SAVE-TERM-HISTORY
            END-IF
+           IF FEES-UNPAID
+               DISPLAY 'MARK SHEET WITHHELD - FEES UNPAID FOR STU-NO : '
+                   STU-NO
+           ELSE
+               PERFORM WRITE-MARK-SHEET
+           END-IF.
+           CLOSE MARK-SHEET-REPORT.
+           PERFORM RECONCILE-RUN-COUNTS.
 
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       RECONCILE-RUN-COUNTS.
+           DISPLAY 'END-OF-RUN RECONCILIATION'.
+           DISPLAY '  EXPECTED SUBJECT COUNT : '
+               RUN-EXPECTED-SUBJECT-COUNT.
+           DISPLAY '  PROCESSED COUNT        : ' WS-PROCESSED-COUNT.
+           IF WS-PROCESSED-COUNT NOT = RUN-EXPECTED-SUBJECT-COUNT
+               DISPLAY '  RECONCILIATION MISMATCH !! EXPECTED '
+                   RUN-EXPECTED-SUBJECT-COUNT ' ACTUAL '
+                   WS-PROCESSED-COUNT
+           ELSE
+               DISPLAY '  RECONCILIATION OK'
+           END-IF.
+
+       LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WS-RUNCTL-STATUS = '00'
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       DISPLAY 'RUN CONTROL - TERM : ' RUN-TERM-CODE
+                           ' RUN-DATE : ' RUN-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+
+       LOAD-TERM-HISTORY.
+           OPEN INPUT TERM-HISTORY.
+           IF WS-HIST-STATUS = '00'
+               PERFORM UNTIL END-OF-TERM-HISTORY
+                   READ TERM-HISTORY
+                       AT END
+                           SET END-OF-TERM-HISTORY TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-HIST-COUNT
+                           SET HIST-INDEX TO WS-HIST-COUNT
+                           MOVE HIST-STU-NO      TO
+                               WS-HIST-STU-NO (HIST-INDEX)
+                           MOVE HIST-TERM-COUNT  TO
+                               WS-HIST-TERM-COUNT (HIST-INDEX)
+                           MOVE HIST-CUM-PERCENT TO
+                               WS-HIST-CUM-PERCENT (HIST-INDEX)
+                   END-READ
+               END-PERFORM
+               CLOSE TERM-HISTORY
+           END-IF.
+
+       CARRY-FORWARD-TERM-HISTORY.
+           MOVE 'N' TO WS-HIST-FOUND.
+           PERFORM VARYING HIST-INDEX FROM 1 BY 1
+               UNTIL HIST-INDEX > WS-HIST-COUNT
+               IF WS-HIST-STU-NO (HIST-INDEX) = STU-NO
+                   MOVE 'Y' TO WS-HIST-FOUND
+                   MOVE HIST-INDEX TO WS-HIST-MATCH-INDEX
+                   COMPUTE WS-HIST-NEW-TERM-COUNT =
+                       WS-HIST-TERM-COUNT (HIST-INDEX) + 1
+                   COMPUTE WS-HIST-CUM-PERCENT (HIST-INDEX) ROUNDED =
+                       ((WS-HIST-CUM-PERCENT (HIST-INDEX) *
+                           WS-HIST-TERM-COUNT (HIST-INDEX))
+                           + WS-PERCENT-NUM)
+                       / WS-HIST-NEW-TERM-COUNT
+                   MOVE WS-HIST-NEW-TERM-COUNT TO
+                       WS-HIST-TERM-COUNT (HIST-INDEX)
+               END-IF
+           END-PERFORM.
+           IF NOT HIST-ENTRY-FOUND
+               ADD 1 TO WS-HIST-COUNT
+               MOVE WS-HIST-COUNT TO WS-HIST-MATCH-INDEX
+               SET HIST-INDEX TO WS-HIST-COUNT
+               MOVE STU-NO      TO WS-HIST-STU-NO (HIST-INDEX)
+               MOVE 1            TO WS-HIST-TERM-COUNT (HIST-INDEX)
+               MOVE WS-PERCENT-NUM TO
+                   WS-HIST-CUM-PERCENT (HIST-INDEX)
+           END-IF.
+           SET HIST-INDEX TO WS-HIST-MATCH-INDEX.
+           DISPLAY 'CUMULATIVE PERCENTAGE ACROSS TERMS : '
+               WS-HIST-CUM-PERCENT (HIST-INDEX).
+           PERFORM WRITE-TERM-LOG-ENTRY.
+
+       WRITE-TERM-LOG-ENTRY.
+           OPEN EXTEND TERM-LOG.
+           MOVE STU-NO TO LOG-STU-NO.
+           MOVE WS-HIST-TERM-COUNT (HIST-INDEX) TO LOG-TERM-NO.
+           MOVE WS-PERCENT-NUM TO LOG-PERCENT.
+           WRITE TERM-LOG-LINE.
+           CLOSE TERM-LOG.
+
+       SAVE-TERM-HISTORY.
+           OPEN OUTPUT TERM-HISTORY.
+           PERFORM VARYING HIST-INDEX FROM 1 BY 1
+               UNTIL HIST-INDEX > WS-HIST-COUNT
+               MOVE WS-HIST-STU-NO (HIST-INDEX)      TO HIST-STU-NO
+               MOVE WS-HIST-TERM-COUNT (HIST-INDEX)  TO
+                   HIST-TERM-COUNT
+               MOVE WS-HIST-CUM-PERCENT (HIST-INDEX) TO
+                   HIST-CUM-PERCENT
+               WRITE TERM-HISTORY-LINE
+           END-PERFORM.
+           CLOSE TERM-HISTORY.
+
+       WRITE-MARK-SHEET.
+           MOVE STD-PERCENT TO WS-MS-STU-PERCENT.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '          GREENWOOD HIGH SCHOOL' TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '             STUDENT MARK SHEET' TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'TERM : ' RUN-TERM-CODE '   RUN-DATE : ' RUN-DATE
+               DELIMITED BY SIZE INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'STU-NO   : ' STU-NO DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'STU-NAME : ' STU-NAME DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE 'SUBJECT      MARKS' TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > 6
+               SET STD-INDEX TO I
+               MOVE SPACES TO MARK-SHEET-LINE
+               STRING 'SUBJECT ' I '    '
+                   STD-MARKS (STD-INDEX)
+                   DELIMITED BY SIZE INTO MARK-SHEET-LINE
+               WRITE MARK-SHEET-LINE
+           END-PERFORM.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'TOTAL MARKS : ' TOTAL-MARKS DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           IF WS-FAIL-COUNT = ZERO
+               STRING 'PERCENTAGE  : ' WS-MS-STU-PERCENT
+                   DELIMITED BY SIZE INTO MARK-SHEET-LINE
+           ELSE
+               STRING 'PERCENTAGE  : NOT CALCULATED'
+                   DELIMITED BY SIZE INTO MARK-SHEET-LINE
+           END-IF.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'RESULT      : ' WS-MS-RESULT DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE 'STUDENT SIGN.               PRINCIPAL SIGN.' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+       END PROGRAM FAILRPT.
