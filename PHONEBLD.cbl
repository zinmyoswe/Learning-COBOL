@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Build and validate a 12-digit STU-PHONE number from a
+      *          country code, state code and local number, reusing
+      *          006_moveReference.cbl's state-code table and SEARCH.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PHONEBLD.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-STATE-CODE-TABLE.
+           05 FILLER PIC 9(02) VALUE 01.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 10.
+       01 WS-VALID-STATE-CODES REDEFINES WS-STATE-CODE-TABLE.
+           05 WS-VALID-STATE-CODE OCCURS 10 TIMES
+               INDEXED BY WS-STATE-INDEX PIC 9(02).
+       01 WS-STATE-CODE-OK PIC X(01) VALUE 'N'.
+           88 STATE-CODE-VALID VALUE 'Y'.
+      *-----------------------
+       LINKAGE SECTION.
+      *-----------------------
+       01 LS-COUNTRY-CODE  PIC 9(02).
+       01 LS-STATE-CODE    PIC 9(02).
+       01 LS-LOCAL-PHONE   PIC 9(08).
+           88 LS-LOCAL-PHONE-VALID VALUE 10000000 THRU 99999999.
+       01 LS-FULL-PHONE    PIC 9(12).
+       01 LS-PHONE-VALID   PIC X(01).
+           88 PHONE-BUILT-OK VALUE 'Y'.
+      *-----------------------
+       PROCEDURE DIVISION USING LS-COUNTRY-CODE LS-STATE-CODE
+           LS-LOCAL-PHONE LS-FULL-PHONE LS-PHONE-VALID.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM VALIDATE-STATE-CODE.
+           IF NOT STATE-CODE-VALID
+               MOVE 'N' TO LS-PHONE-VALID
+               MOVE ZEROS TO LS-FULL-PHONE
+           ELSE
+               IF NOT LS-LOCAL-PHONE-VALID
+                   MOVE 'N' TO LS-PHONE-VALID
+                   MOVE ZEROS TO LS-FULL-PHONE
+               ELSE
+                   MOVE LS-COUNTRY-CODE TO LS-FULL-PHONE(1:2)
+                   MOVE LS-STATE-CODE TO LS-FULL-PHONE(3:2)
+                   MOVE LS-LOCAL-PHONE TO LS-FULL-PHONE(5:8)
+                   MOVE 'Y' TO LS-PHONE-VALID
+               END-IF
+           END-IF.
+           GOBACK.
+
+       VALIDATE-STATE-CODE.
+           SET WS-STATE-INDEX TO 1.
+           MOVE 'N' TO WS-STATE-CODE-OK.
+           SEARCH WS-VALID-STATE-CODE
+               WHEN WS-VALID-STATE-CODE (WS-STATE-INDEX) = LS-STATE-CODE
+                   SET STATE-CODE-VALID TO TRUE
+           END-SEARCH.
+      ** add other procedures here
+       END PROGRAM PHONEBLD.
