@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Build/refresh the indexed STUDENT-MASTER file, keyed
+      *          on STU-NO, from a validated sequential extract so
+      *          student records persist between runs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. STDMAST01.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-EXTRACT ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-NO IN STUDENT-DETAILS
+               FILE STATUS IS WS-MASTER-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  STUDENT-EXTRACT.
+           COPY STDRECD
+               REPLACING STUDENT-DETAILS BY STUDENT-DETAILS-EXTRACT.
+       01 EXTRACT-TRAILER-RECORD REDEFINES STUDENT-DETAILS-EXTRACT.
+           02 TRL-MARKER        PIC 9(03).
+               88 TRAILER-RECORD   VALUE 999.
+           02 TRL-RECORD-COUNT  PIC 9(05).
+           02 FILLER            PIC X(29).
+
+       FD  STUDENT-MASTER.
+           COPY STDRECD.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-EOF-FLAG        PIC X(01) VALUE 'N'.
+          88 END-OF-EXTRACT      VALUE 'Y'.
+       01 WS-MASTER-STATUS   PIC X(02) VALUE '00'.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT STUDENT-EXTRACT.
+           OPEN OUTPUT STUDENT-MASTER.
+           PERFORM UNTIL END-OF-EXTRACT
+               READ STUDENT-EXTRACT
+                   AT END
+                       SET END-OF-EXTRACT TO TRUE
+                   NOT AT END
+                       IF TRAILER-RECORD
+                           SET END-OF-EXTRACT TO TRUE
+                       ELSE
+                           PERFORM LOAD-MASTER-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-EXTRACT.
+           CLOSE STUDENT-MASTER.
+           STOP RUN.
+
+       LOAD-MASTER-RECORD.
+           MOVE CORRESPONDING STUDENT-DETAILS-EXTRACT
+               TO STUDENT-DETAILS.
+           WRITE STUDENT-DETAILS
+               INVALID KEY
+                   DISPLAY 'DUPLICATE STU-NO, SKIPPED : '
+                       STU-NO IN STUDENT-DETAILS
+           END-WRITE.
+      ** add other procedures here
+       END PROGRAM STDMAST01.
