@@ -12,67 +12,416 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-IN ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT STUDENT-ERROR-REPORT ASSIGN TO "STUDENT.ERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+           SELECT MARK-SHEET-REPORT ASSIGN TO "L88MARKS.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+           SELECT REEVAL-QUEUE ASSIGN TO "REEVAL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GRADE-CONFIG-FILE ASSIGN TO "GRADECFG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GRADECFG-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  STUDENT-MASTER-IN.
+           COPY STDRECD.
+       01 STUDENT-TRAILER-RECORD REDEFINES STUDENT-DETAILS.
+           02 TRL-MARKER        PIC 9(03).
+               88 TRAILER-RECORD   VALUE 999.
+           02 TRL-RECORD-COUNT  PIC 9(05).
+           02 FILLER            PIC X(29).
+       FD  STUDENT-ERROR-REPORT.
+       01 STUDENT-ERROR-LINE.
+             02 ERR-STU-NO     PIC 9(03).
+             02 FILLER         PIC X(02) VALUE SPACES.
+             02 ERR-REASON     PIC X(30).
+       FD  MARK-SHEET-REPORT.
+       01 MARK-SHEET-LINE      PIC X(60).
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+       FD  REEVAL-QUEUE.
+       01 REEVAL-QUEUE-LINE.
+           05 RQ-STU-NO        PIC 9(03).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 RQ-ORIG-MARKS    PIC 9(03).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 RQ-CLASS-CODE    PIC X(12).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 RQ-STATUS        PIC X(01).
+       FD  GRADE-CONFIG-FILE.
+           COPY GRADECFG.
        WORKING-STORAGE SECTION.
-       01 STUDENT-DETAILS.
-             02 STU-NO     PIC 9(03).
-             02 STU-NAME.
-                 05 STU-NAME-INIT  PIC X(01).
-                   88 STU-NAME-VALID VALUE 'A' THRU 'Z'.
-                   88 STU-NAME-INVALID VALUE '0' THRU '9''''@''#''%'.
-                 05 STD-NAME-REST  PIC X(14).
-             02 STU-GENDER PIC X(01).
-                 88 VALID-GENDER   VALUE 'M''F'.
-                 88 MALE   VALUE 'M'.
-                 88 FEMALE VALUE 'F'.
-             02 STU-MARKS  PIC 9(03).
-                 88 FIRST-CLASS    VALUE 060 THRU 100.
-                 88 SECOND-CLASS   VALUE 050 THRU 059.
-                 88 THIRD-CLASS    VALUE 040 THRU 049.
-
+      *-----------------------
+       01 WS-EOF-FLAG        PIC X(01) VALUE 'N'.
+          88 END-OF-STUDENT-FILE   VALUE 'Y'.
+       01 WS-GRADE-TOTALS.
+           05 WS-FIRST-CLASS-CNT  PIC 9(05) VALUE ZERO.
+           05 WS-SECOND-CLASS-CNT PIC 9(05) VALUE ZERO.
+           05 WS-THIRD-CLASS-CNT  PIC 9(05) VALUE ZERO.
+           05 WS-FAIL-CLASS-CNT   PIC 9(05) VALUE ZERO.
+       01 WS-DUPLICATE-CNT    PIC 9(05) VALUE ZERO.
+       01 WS-SEEN-STU-NOS.
+           05 WS-SEEN-FLAG OCCURS 999 TIMES INDEXED BY SEEN-INDEX
+               PIC X(01) VALUE 'N'.
+       01 WS-RECORD-COUNT    PIC 9(05) VALUE ZERO.
+       01 WS-SECTION-COUNT   PIC 9(02) VALUE ZERO.
+       01 WS-SECTION-TOTALS.
+           05 WS-SECTION-ENTRY OCCURS 20 TIMES INDEXED BY SEC-INDEX.
+               10 WS-SEC-CLASS    PIC 9(02).
+               10 WS-SEC-SECTION  PIC X(01).
+               10 WS-SEC-STU-CNT  PIC 9(05).
+       01 WS-SEC-FOUND       PIC X(01).
+           88 SECTION-ENTRY-FOUND VALUE 'Y'.
+       01 WS-INVALID-CNT     PIC 9(05) VALUE ZERO.
+       01 WS-INVALID-NAME-CNT   PIC 9(05) VALUE ZERO.
+       01 WS-INVALID-GENDER-CNT PIC 9(05) VALUE ZERO.
+       01 WS-ERROR-PCT       PIC 9(03) VALUE ZERO.
+       01 WS-ERROR-THRESHOLD-PCT PIC 9(03) VALUE 25.
+       01 WS-MIN-RECORDS-CHECKED PIC 9(02) VALUE 10.
+       01 WS-ABORT-FLAG      PIC X(01) VALUE 'N'.
+           88 ABORT-THRESHOLD-EXCEEDED VALUE 'Y'.
+       01 WS-MS-RESULT       PIC X(12).
+       01 WS-RUNCTL-STATUS   PIC X(02) VALUE '00'.
+       01 WS-ERR-STATUS      PIC X(02) VALUE '00'.
+       01 WS-ERR-EOF-FLAG    PIC X(01) VALUE 'N'.
+           88 END-OF-ERROR-FILE VALUE 'Y'.
+       01 WS-RERUN-MODE      PIC X(01) VALUE 'N'.
+       01 WS-RERUN-FLAGS.
+           05 WS-RERUN-FLAG OCCURS 999 TIMES INDEXED BY RERUN-INDEX
+               PIC X(01) VALUE 'N'.
+       01 WS-GRADECFG-STATUS PIC X(02) VALUE '00'.
+       01 WS-GRADECFG-EOF-FLAG PIC X(01) VALUE 'N'.
+           88 END-OF-GRADE-CONFIG VALUE 'Y'.
+       01 WS-FIRST-CLASS-MIN  PIC 9(03) VALUE 60.
+       01 WS-SECOND-CLASS-MIN PIC 9(03) VALUE 50.
+       01 WS-THIRD-CLASS-MIN  PIC 9(03) VALUE 40.
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-        ACCEPT STU-NO.
-        ACCEPT STU-NAME.
-        ACCEPT STU-GENDER.
-        ACCEPT STU-MARKS.
-        DISPLAY 'STU-NO : ' STU-NO
-        IF STU-NAME-VALID
-            DISPLAY 'STU-NAME : ' STU-NAME
-        ELSE
-            DISPLAY 'INVALID STUDENT NAME !! '
-        END-IF.
-        IF VALID-GENDER
-            IF MALE
-               DISPLAY 'YOUR GENDER IS MALE !! '
-            ELSE
-               DISPLAY 'YOUR GENDER IS FEMALE !! '
-            END-IF
-        ELSE
-               DISPLAY 'INVALID GENDER !! '
-        END-IF.
-
-        EVALUATE TRUE
-           WHEN FIRST-CLASS
-               DISPLAY 'STUDENT GOT FIRST CLASS'
-           WHEN SECOND-CLASS
-               DISPLAY 'STUDENT GOT SECOND CLASS'
-           WHEN THIRD-CLASS
-               DISPLAY 'STUDENT GOT THIRD CLASS'
-           WHEN OTHER
-               DISPLAY 'EXAM FAIL!!'
-        END-EVALUATE.
-
-
+       MAIN-PROCEDURE.
       **
       * The main procedure of the program
       **
+           PERFORM LOAD-RUN-CONTROL.
+           PERFORM LOAD-GRADE-CONFIG.
+           DISPLAY 'REPROCESS ONLY PRIOR RUN''S FAILED RECORDS ? '.
+           DISPLAY '(Y/N) : '.
+           ACCEPT WS-RERUN-MODE.
+           IF WS-RERUN-MODE = 'Y'
+               PERFORM LOAD-RERUN-LIST
+           END-IF.
+           OPEN INPUT STUDENT-MASTER-IN.
+           OPEN OUTPUT STUDENT-ERROR-REPORT.
+           OPEN EXTEND MARK-SHEET-REPORT.
+           PERFORM UNTIL END-OF-STUDENT-FILE
+               READ STUDENT-MASTER-IN
+                   AT END
+                       SET END-OF-STUDENT-FILE TO TRUE
+                   NOT AT END
+                       IF TRAILER-RECORD
+                           PERFORM CHECK-CONTROL-TOTAL
+                           SET END-OF-STUDENT-FILE TO TRUE
+                       ELSE
+                           IF WS-RERUN-MODE = 'Y' AND STU-NO > 0
+                               SET RERUN-INDEX TO STU-NO
+                           END-IF
+                           IF WS-RERUN-MODE = 'N'
+                               OR (STU-NO > 0 AND
+                                   WS-RERUN-FLAG (RERUN-INDEX) = 'Y')
+                               ADD 1 TO WS-RECORD-COUNT
+                               PERFORM PROCESS-STUDENT-RECORD
+                               PERFORM CHECK-ERROR-RATE
+                               IF ABORT-THRESHOLD-EXCEEDED
+                                   SET END-OF-STUDENT-FILE TO TRUE
+                               END-IF
+                           ELSE
+                               IF WS-RERUN-MODE = 'Y' AND STU-NO = 0
+                                   DISPLAY
+                                       'INVALID STU-NO (MUST BE > 0) '
+                                       'IN RERUN, FLAGGED !! '
+                                   MOVE 'INVALID STU-NO IN RERUN'
+                                       TO ERR-REASON
+                                   PERFORM WRITE-ERROR-RECORD
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER-IN.
+           CLOSE STUDENT-ERROR-REPORT.
+           CLOSE MARK-SHEET-REPORT.
+           IF ABORT-THRESHOLD-EXCEEDED
+               DISPLAY 'VALIDATION RUN ABENDED - ERROR RATE '
+                   WS-ERROR-PCT '% EXCEEDS THRESHOLD '
+                   WS-ERROR-THRESHOLD-PCT '% AFTER '
+                   WS-RECORD-COUNT ' RECORDS'
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY 'GRADE DISTRIBUTION SUMMARY'.
+           DISPLAY 'RECORDS READ : ' WS-RECORD-COUNT.
+           DISPLAY 'FIRST CLASS  : ' WS-FIRST-CLASS-CNT.
+           DISPLAY 'SECOND CLASS : ' WS-SECOND-CLASS-CNT.
+           DISPLAY 'THIRD CLASS  : ' WS-THIRD-CLASS-CNT.
+           DISPLAY 'FAIL CLASS   : ' WS-FAIL-CLASS-CNT.
+           DISPLAY 'DUPLICATE STU-NO : ' WS-DUPLICATE-CNT.
+           DISPLAY 'INVALID NAME     : ' WS-INVALID-NAME-CNT.
+           DISPLAY 'INVALID GENDER   : ' WS-INVALID-GENDER-CNT.
+           DISPLAY 'CLASS/SECTION BREAKDOWN'.
+           PERFORM VARYING SEC-INDEX FROM 1 BY 1
+               UNTIL SEC-INDEX > WS-SECTION-COUNT
+               DISPLAY '  CLASS ' WS-SEC-CLASS (SEC-INDEX)
+                   ' SECTION ' WS-SEC-SECTION (SEC-INDEX)
+                   ' : ' WS-SEC-STU-CNT (SEC-INDEX) ' STUDENT(S)'
+           END-PERFORM.
+           STOP RUN.
+
+       PROCESS-STUDENT-RECORD.
+           DISPLAY 'STU-NO : ' STU-NO
+           PERFORM CHECK-DUPLICATE-STU-NO.
+           PERFORM ACCUMULATE-SECTION-TOTAL.
+           IF STU-NAME-VALID
+               DISPLAY 'STU-NAME : ' STU-NAME
+           ELSE
+               DISPLAY 'INVALID STUDENT NAME !! '
+               MOVE 'INVALID STUDENT NAME' TO ERR-REASON
+               PERFORM WRITE-ERROR-RECORD
+               ADD 1 TO WS-INVALID-CNT
+               ADD 1 TO WS-INVALID-NAME-CNT
+           END-IF.
+           IF VALID-GENDER
+               EVALUATE TRUE
+                   WHEN MALE
+                       DISPLAY 'YOUR GENDER IS MALE !! '
+                   WHEN FEMALE
+                       DISPLAY 'YOUR GENDER IS FEMALE !! '
+                   WHEN OTHER-GENDER
+                       DISPLAY 'YOUR GENDER IS OTHER !! '
+                   WHEN GENDER-UNSPECIFIED
+                       DISPLAY 'YOUR GENDER IS UNSPECIFIED !! '
+               END-EVALUATE
+           ELSE
+                  DISPLAY 'INVALID GENDER !! '
+                  MOVE 'INVALID GENDER' TO ERR-REASON
+                  PERFORM WRITE-ERROR-RECORD
+                  ADD 1 TO WS-INVALID-CNT
+                  ADD 1 TO WS-INVALID-GENDER-CNT
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN STU-MARKS >= WS-FIRST-CLASS-MIN
+                  DISPLAY 'STUDENT GOT FIRST CLASS'
+                  ADD 1 TO WS-FIRST-CLASS-CNT
+                  MOVE 'FIRST CLASS' TO WS-MS-RESULT
+              WHEN STU-MARKS >= WS-SECOND-CLASS-MIN
+                  DISPLAY 'STUDENT GOT SECOND CLASS'
+                  ADD 1 TO WS-SECOND-CLASS-CNT
+                  MOVE 'SECOND CLASS' TO WS-MS-RESULT
+              WHEN STU-MARKS >= WS-THIRD-CLASS-MIN
+                  DISPLAY 'STUDENT GOT THIRD CLASS'
+                  ADD 1 TO WS-THIRD-CLASS-CNT
+                  MOVE 'THIRD CLASS' TO WS-MS-RESULT
+                  PERFORM QUEUE-FOR-REEVALUATION
+              WHEN OTHER
+                  DISPLAY 'EXAM FAIL!!'
+                  ADD 1 TO WS-FAIL-CLASS-CNT
+                  MOVE 'FAIL' TO WS-MS-RESULT
+                  PERFORM QUEUE-FOR-REEVALUATION
+           END-EVALUATE.
+           PERFORM WRITE-MARK-SHEET.
+
+       WRITE-ERROR-RECORD.
+           MOVE STU-NO TO ERR-STU-NO.
+           WRITE STUDENT-ERROR-LINE.
+
+       QUEUE-FOR-REEVALUATION.
+           OPEN EXTEND REEVAL-QUEUE.
+           MOVE STU-NO        TO RQ-STU-NO.
+           MOVE STU-MARKS     TO RQ-ORIG-MARKS.
+           MOVE WS-MS-RESULT  TO RQ-CLASS-CODE.
+           MOVE 'P'           TO RQ-STATUS.
+           WRITE REEVAL-QUEUE-LINE.
+           CLOSE REEVAL-QUEUE.
+
+       LOAD-GRADE-CONFIG.
+           OPEN INPUT GRADE-CONFIG-FILE.
+           IF WS-GRADECFG-STATUS = '00'
+               PERFORM UNTIL END-OF-GRADE-CONFIG
+                   READ GRADE-CONFIG-FILE
+                       AT END
+                           SET END-OF-GRADE-CONFIG TO TRUE
+                       NOT AT END
+                           IF CFG-TERM-CODE = RUN-TERM-CODE
+                               MOVE CFG-FIRST-CLASS-MIN TO
+                                   WS-FIRST-CLASS-MIN
+                               MOVE CFG-SECOND-CLASS-MIN TO
+                                   WS-SECOND-CLASS-MIN
+                               MOVE CFG-THIRD-CLASS-MIN TO
+                                   WS-THIRD-CLASS-MIN
+                               DISPLAY 'GRADE CUTOFFS FOR TERM '
+                                   RUN-TERM-CODE ' : FIRST >= '
+                                   WS-FIRST-CLASS-MIN ' SECOND >= '
+                                   WS-SECOND-CLASS-MIN ' THIRD >= '
+                                   WS-THIRD-CLASS-MIN
+                               SET END-OF-GRADE-CONFIG TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GRADE-CONFIG-FILE
+           ELSE
+               DISPLAY 'NO GRADE CONFIG FOR TERM, USING DEFAULTS : '
+                   WS-FIRST-CLASS-MIN '/' WS-SECOND-CLASS-MIN '/'
+                   WS-THIRD-CLASS-MIN
+           END-IF.
+
+       LOAD-RERUN-LIST.
+           OPEN INPUT STUDENT-ERROR-REPORT.
+           IF WS-ERR-STATUS = '00'
+               PERFORM UNTIL END-OF-ERROR-FILE
+                   READ STUDENT-ERROR-REPORT
+                       AT END
+                           SET END-OF-ERROR-FILE TO TRUE
+                       NOT AT END
+                           IF ERR-STU-NO > 0
+                               SET RERUN-INDEX TO ERR-STU-NO
+                               MOVE 'Y' TO WS-RERUN-FLAG (RERUN-INDEX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-ERROR-REPORT
+           ELSE
+               DISPLAY 'NO PRIOR EXCEPTION FILE FOUND, NOTHING TO '
+                   'RERUN'
+           END-IF.
+
+       LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WS-RUNCTL-STATUS = '00'
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       DISPLAY 'RUN CONTROL - TERM : ' RUN-TERM-CODE
+                           ' RUN-DATE : ' RUN-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+
+       WRITE-MARK-SHEET.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '          GREENWOOD HIGH SCHOOL' TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '             STUDENT MARK SHEET' TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'TERM : ' RUN-TERM-CODE '   RUN-DATE : ' RUN-DATE
+               DELIMITED BY SIZE INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'STU-NO      : ' STU-NO DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'STU-NAME    : ' STU-NAME DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'CLASS/SEC   : ' STU-CLASS '/' STU-SECTION
+               DELIMITED BY SIZE INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'MARKS       : ' STU-MARKS DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'RESULT      : ' WS-MS-RESULT DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE 'STUDENT SIGN.               PRINCIPAL SIGN.' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+
+       CHECK-ERROR-RATE.
+           IF WS-RECORD-COUNT >= WS-MIN-RECORDS-CHECKED
+               COMPUTE WS-ERROR-PCT =
+                   (WS-INVALID-CNT * 100) / WS-RECORD-COUNT
+               IF WS-ERROR-PCT > WS-ERROR-THRESHOLD-PCT
+                   SET ABORT-THRESHOLD-EXCEEDED TO TRUE
+               END-IF
+           END-IF.
+
+       CHECK-CONTROL-TOTAL.
+           IF WS-RERUN-MODE = 'Y'
+               DISPLAY 'SELECTIVE RERUN - RECORDS REPROCESSED : '
+                   WS-RECORD-COUNT
+           ELSE
+               IF TRL-RECORD-COUNT = WS-RECORD-COUNT
+                   DISPLAY 'CONTROL TOTAL OK - RECORDS READ : '
+                       WS-RECORD-COUNT
+               ELSE
+                   DISPLAY 'CONTROL TOTAL MISMATCH !! EXPECTED : '
+                       TRL-RECORD-COUNT ' ACTUAL : ' WS-RECORD-COUNT
+               END-IF
+           END-IF.
+
+       ACCUMULATE-SECTION-TOTAL.
+           MOVE 'N' TO WS-SEC-FOUND.
+           PERFORM VARYING SEC-INDEX FROM 1 BY 1
+               UNTIL SEC-INDEX > WS-SECTION-COUNT
+               IF WS-SEC-CLASS (SEC-INDEX) = STU-CLASS
+                   AND WS-SEC-SECTION (SEC-INDEX) = STU-SECTION
+                   ADD 1 TO WS-SEC-STU-CNT (SEC-INDEX)
+                   MOVE 'Y' TO WS-SEC-FOUND
+               END-IF
+           END-PERFORM.
+           IF NOT SECTION-ENTRY-FOUND
+               ADD 1 TO WS-SECTION-COUNT
+               SET SEC-INDEX TO WS-SECTION-COUNT
+               MOVE STU-CLASS   TO WS-SEC-CLASS (SEC-INDEX)
+               MOVE STU-SECTION TO WS-SEC-SECTION (SEC-INDEX)
+               MOVE 1            TO WS-SEC-STU-CNT (SEC-INDEX)
+           END-IF.
 
-            STOP RUN.
+       CHECK-DUPLICATE-STU-NO.
+           IF STU-NO > 0
+               SET SEEN-INDEX TO STU-NO
+               IF WS-SEEN-FLAG (SEEN-INDEX) = 'Y'
+                   DISPLAY 'DUPLICATE STU-NO, FLAGGED !! '
+                   ADD 1 TO WS-DUPLICATE-CNT
+                   MOVE 'DUPLICATE STU-NO' TO ERR-REASON
+                   PERFORM WRITE-ERROR-RECORD
+               ELSE
+                   MOVE 'Y' TO WS-SEEN-FLAG (SEEN-INDEX)
+               END-IF
+           ELSE
+               DISPLAY 'INVALID STU-NO (MUST BE > 0), FLAGGED !! '
+               MOVE 'INVALID STU-NO' TO ERR-REASON
+               PERFORM WRITE-ERROR-RECORD
+           END-IF.
       ** add other procedures here
        END PROGRAM level88.
