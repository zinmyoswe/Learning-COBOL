@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly run driver - chains validation (level88),
+      *          marks aggregation (MARKSAGG), eligibility screening
+      *          (ELIGCHK) and merit ranking (MERITRNK) in one run, in
+      *          a single fixed execution order, so the four stages no
+      *          longer have to be launched as separate programs by an
+      *          operator. Only STAGE 1 (level88) reads its input from
+      *          a file; MARKSAGG, ELIGCHK and MERITRNK still ACCEPT
+      *          from the terminal exactly as they do run standalone,
+      *          so this driver is NOT yet unattended/non-interactive
+      *          end to end - an operator must still be present to key
+      *          STAGES 2-4 when BATCHDRV is run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BATCHDRV.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY '=========================================='.
+           DISPLAY ' NIGHTLY ACADEMIC BATCH RUN - STARTING'.
+           DISPLAY '=========================================='.
+
+           DISPLAY '--- STAGE 1 : STUDENT VALIDATION (level88) ---'.
+           CALL 'level88'.
+
+           DISPLAY '--- STAGE 2 : MARKS AGGREGATION (MARKSAGG) ---'.
+           CALL 'MARKSAGG'.
+
+           DISPLAY '--- STAGE 3 : ELIGIBILITY SCREENING (ELIGCHK) ---'.
+           CALL 'ELIGCHK'.
+
+           DISPLAY '--- STAGE 4 : MERIT RANKING (MERITRNK) ---'.
+           CALL 'MERITRNK'.
+
+           DISPLAY '=========================================='.
+           DISPLAY ' NIGHTLY ACADEMIC BATCH RUN - COMPLETE'.
+           DISPLAY '=========================================='.
+
+           STOP RUN.
+      ** add other procedures here
+       END PROGRAM BATCHDRV.
