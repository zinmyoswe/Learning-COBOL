@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Year-end housekeeping job for the indexed STUDENT-
+      *          MASTER file - moves any student whose STU-GRAD-DATE
+      *          has passed the run-control run-date into a sequential
+      *          STUDENT-HISTORY file and purges the record from
+      *          STUDENT-MASTER, keyed off the run-control run-date.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. YREARCH.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDENT.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-NO IN STUDENT-DETAILS
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT STUDENT-HISTORY ASSIGN TO "STUDENT.HST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  STUDENT-MASTER.
+           COPY STDRECD.
+
+       FD  STUDENT-HISTORY.
+           COPY STDRECD
+               REPLACING STUDENT-DETAILS BY STUDENT-DETAILS-HIST.
+
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-MASTER-STATUS  PIC X(02) VALUE '00'.
+       01 WS-RUNCTL-STATUS  PIC X(02) VALUE '00'.
+       01 WS-MASTER-EOF-FLAG PIC X(01) VALUE 'N'.
+           88 END-OF-MASTER   VALUE 'Y'.
+       01 WS-ARCHIVE-COUNT  PIC 9(05) VALUE ZERO.
+       01 WS-SCAN-COUNT     PIC 9(05) VALUE ZERO.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM LOAD-RUN-CONTROL.
+           OPEN I-O STUDENT-MASTER.
+           OPEN OUTPUT STUDENT-HISTORY.
+           PERFORM UNTIL END-OF-MASTER
+               READ STUDENT-MASTER NEXT RECORD
+                   AT END
+                       SET END-OF-MASTER TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SCAN-COUNT
+                       IF STU-GRAD-DATE IN STUDENT-DETAILS > ZERO
+                           AND STU-GRAD-DATE IN STUDENT-DETAILS
+                               <= RUN-DATE
+                           PERFORM ARCHIVE-STUDENT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER.
+           CLOSE STUDENT-HISTORY.
+           DISPLAY 'STUDENTS SCANNED  : ' WS-SCAN-COUNT.
+           DISPLAY 'STUDENTS ARCHIVED : ' WS-ARCHIVE-COUNT.
+           STOP RUN.
+
+       ARCHIVE-STUDENT-RECORD.
+           MOVE CORRESPONDING STUDENT-DETAILS TO STUDENT-DETAILS-HIST.
+           WRITE STUDENT-DETAILS-HIST.
+           DELETE STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY 'PURGE FAILED FOR STU-NO : '
+                       STU-NO IN STUDENT-DETAILS
+               NOT INVALID KEY
+                   ADD 1 TO WS-ARCHIVE-COUNT
+           END-DELETE.
+
+       LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WS-RUNCTL-STATUS = '00'
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       DISPLAY 'RUN CONTROL - TERM : ' RUN-TERM-CODE
+                           ' RUN-DATE : ' RUN-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+      ** add other procedures here
+       END PROGRAM YREARCH.
