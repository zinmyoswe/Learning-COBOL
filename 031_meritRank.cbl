@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Produce a class merit-rank list, highest STU-MARKS
+      *          first with STU-NO as tiebreak, via a SORT step.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MERITRNK.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-IN ASSIGN TO "STUDENT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MERIT-RANK-OUT ASSIGN TO "MERIT.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LEADERBOARD-OUT ASSIGN TO "LEADER.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  STUDENT-MASTER-IN.
+           COPY STDRECD.
+       01 STUDENT-TRAILER-RECORD REDEFINES STUDENT-DETAILS.
+           02 TRL-MARKER        PIC 9(03).
+               88 TRAILER-RECORD   VALUE 999.
+           02 TRL-RECORD-COUNT  PIC 9(05).
+           02 FILLER            PIC X(29).
+
+       FD  MERIT-RANK-OUT.
+       01 MERIT-RANK-LINE.
+           05 MR-RANK         PIC 9(03).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 MR-STU-NO       PIC 9(03).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 MR-STU-NAME     PIC X(15).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 MR-STU-MARKS    PIC 9(03).
+
+       FD  LEADERBOARD-OUT.
+       01 LEADERBOARD-LINE.
+           05 LB-RANK         PIC 9(03).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LB-STU-NO       PIC 9(03).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LB-STU-NAME     PIC X(15).
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 LB-STU-MARKS    PIC 9(03).
+
+       SD  SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-STU-MARKS     PIC 9(03).
+           05 SW-STU-NO        PIC 9(03).
+           05 SW-STU-NAME      PIC X(15).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01 WS-RANK             PIC 9(03) VALUE ZERO.
+       01 WS-TOP-N             PIC 9(03) VALUE 10.
+       01 WS-EOF-FLAG         PIC X(01) VALUE 'N'.
+           88 END-OF-SORTED-FILE  VALUE 'Y'.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY 'ENTER LEADERBOARD SIZE (TOP-N) : '.
+           ACCEPT WS-TOP-N.
+           OPEN OUTPUT LEADERBOARD-OUT.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SW-STU-MARKS
+               ON ASCENDING KEY SW-STU-NO
+               INPUT PROCEDURE IS LOAD-SORT-WORK-FILE
+               OUTPUT PROCEDURE IS WRITE-MERIT-RANK.
+           CLOSE LEADERBOARD-OUT.
+           STOP RUN.
+
+       LOAD-SORT-WORK-FILE.
+           OPEN INPUT STUDENT-MASTER-IN.
+           PERFORM UNTIL END-OF-SORTED-FILE
+               READ STUDENT-MASTER-IN
+                   AT END
+                       SET END-OF-SORTED-FILE TO TRUE
+                   NOT AT END
+                       IF TRAILER-RECORD
+                           CONTINUE
+                       ELSE
+                           MOVE STU-MARKS TO SW-STU-MARKS
+                           MOVE STU-NO    TO SW-STU-NO
+                           MOVE STU-NAME  TO SW-STU-NAME
+                           RELEASE SORT-WORK-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-MASTER-IN.
+
+       WRITE-MERIT-RANK.
+           OPEN OUTPUT MERIT-RANK-OUT.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL END-OF-SORTED-FILE
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET END-OF-SORTED-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RANK
+                       MOVE WS-RANK      TO MR-RANK
+                       MOVE SW-STU-NO    TO MR-STU-NO
+                       MOVE SW-STU-NAME  TO MR-STU-NAME
+                       MOVE SW-STU-MARKS TO MR-STU-MARKS
+                       WRITE MERIT-RANK-LINE
+                       IF WS-RANK <= WS-TOP-N
+                           PERFORM WRITE-LEADERBOARD-ENTRY
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+           CLOSE MERIT-RANK-OUT.
+
+       WRITE-LEADERBOARD-ENTRY.
+           MOVE WS-RANK      TO LB-RANK.
+           MOVE SW-STU-NO    TO LB-STU-NO.
+           MOVE SW-STU-NAME  TO LB-STU-NAME.
+           MOVE SW-STU-MARKS TO LB-STU-MARKS.
+           WRITE LEADERBOARD-LINE.
+      ** add other procedures here
+       END PROGRAM MERITRNK.
