@@ -9,16 +9,16 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 STD-REC.
-      *>      COPY STDRECD.
-           02 STD-NO  PIC 9(3).
-           02 STD-NAME PIC X(60).
-           02 STD-PERCENT PIC 9(03).
+           COPY STDRECD.
        PROCEDURE DIVISION.
-           ACCEPT STD-NO.
-           ACCEPT STD-NAME.
-           ACCEPT STD-PERCENT.
-            DISPLAY 'student details : ' STD-REC.
+           ACCEPT STU-NO.
+           ACCEPT STU-NAME.
+           ACCEPT STU-MARKS.
+           PERFORM UNTIL STU-MARKS-VALID
+               DISPLAY 'INVALID MARKS, MUST BE 0-100, RE-ENTER : '
+               ACCEPT STU-MARKS
+           END-PERFORM.
+            DISPLAY 'student details : ' STUDENT-DETAILS.
 
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
