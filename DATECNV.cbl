@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared date-format conversion routine.
+      *          Converts between DD-MM-YYYY and YYYY-MM-DD so callers
+      *          (date of birth, admission date, etc.) do not each
+      *          have to repeat the INSPECT/STRING logic by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. DATECNV.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       LINKAGE SECTION.
+      *-----------------------
+       01 LS-DATE-IN         PIC X(10).
+       01 LS-CONV-DIRECTION  PIC X(01).
+           88 CONVERT-TO-ISO    VALUE 'F'.
+           88 CONVERT-TO-INDIAN VALUE 'R'.
+       01 LS-DATE-OUT        PIC X(10).
+      *-----------------------
+       PROCEDURE DIVISION USING LS-DATE-IN LS-CONV-DIRECTION
+           LS-DATE-OUT.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           EVALUATE TRUE
+               WHEN CONVERT-TO-ISO
+      * DD-MM-YYYY -> YYYY-MM-DD
+                   STRING LS-DATE-IN(7:4) '-' LS-DATE-IN(4:2) '-'
+                       LS-DATE-IN(1:2) INTO LS-DATE-OUT
+               WHEN CONVERT-TO-INDIAN
+      * YYYY-MM-DD -> DD-MM-YYYY
+                   STRING LS-DATE-IN(9:2) '-' LS-DATE-IN(6:2) '-'
+                       LS-DATE-IN(1:4) INTO LS-DATE-OUT
+               WHEN OTHER
+                   MOVE LS-DATE-IN TO LS-DATE-OUT
+           END-EVALUATE.
+           GOBACK.
+      ** add other procedures here
+       END PROGRAM DATECNV.
