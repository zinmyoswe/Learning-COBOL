@@ -6,43 +6,389 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. MARKSAGG.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT9.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT MARK-SHEET-REPORT ASSIGN TO "AGGMARKS.TXT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+           SELECT SUBJECT-TEACHER-REF ASSIGN TO "SUBJTCHR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUBJREF-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-INDEX      PIC 9(02).
+           05 CKPT-CLASS-SIZE      PIC 9(02).
+           05 CKPT-PROCESSED-COUNT PIC 9(02).
+           05 CKPT-TERM-CODE       PIC 9(02).
+       FD  MARK-SHEET-REPORT.
+       01 MARK-SHEET-LINE       PIC X(60).
+       FD  RUN-CONTROL-FILE.
+           COPY RUNCTL.
+       FD  SUBJECT-TEACHER-REF.
+       01 SUBJECT-TEACHER-LINE.
+           05 REF-SUBJ-CODE      PIC X(04).
+           05 REF-TEACHER-NAME   PIC X(15).
        WORKING-STORAGE SECTION.
-           01 STD-DET OCCURES 6 TIMES INDEXED BY STD-INDEX.
-           05 STD-MARKS    PIC 9(03).
-           01 TOTAL-MARKS      PIC 9(03) VALUE ZERO.
-           01 STD-PERCENT      PIC 9(03).9(02).
-           01 I                PIC 9(01).
+           COPY STDRECD.
+           01 WS-CLASS-SIZE    PIC 9(02) VALUE ZERO.
+           01 WS-NUM-SUBJECTS  PIC 9(01) VALUE 5.
+           01 STD-DET OCCURS 1 TO 50 TIMES
+               DEPENDING ON WS-CLASS-SIZE
+               INDEXED BY STD-INDEX.
+               05 STD-STU-NO          PIC 9(03).
+               05 STD-SUBJECTS OCCURS 5 TIMES INDEXED BY SUBJ-INDEX.
+                   10 SUBJ-CODE       PIC X(04).
+                   10 SUBJ-MARKS      PIC 9(03).
+                       88 SUBJ-MARKS-VALID VALUE 0 THRU 100.
+                   10 SUBJ-CREDITS    PIC 9(01).
+               05 STD-TOTAL-MARKS     PIC 9(04) VALUE ZERO.
+               05 STD-PERCENT         PIC 9(03)V9(02) VALUE ZERO.
+               05 STD-GPA             PIC 9(02)V9(02) VALUE ZERO.
+           01 WS-GPA-MARKS-TABLE.
+               05 WS-GPA-MARKS OCCURS 10 TIMES PIC 9(03).
+           01 WS-GPA-CREDIT-TABLE.
+               05 WS-GPA-CREDITS OCCURS 10 TIMES PIC 9(01).
+           01 WS-MS-STU-GPA PIC Z9.99.
+           01 WS-GPA-NUM-SUBJECTS PIC 9(02).
+           01 I                PIC 9(02).
+           01 J                PIC 9(01).
+           01 WS-CKPT-STATUS   PIC X(02) VALUE '00'.
+           01 WS-CKPT-INTERVAL PIC 9(02) VALUE 10.
+           01 WS-START-INDEX   PIC 9(02) VALUE 1.
+           01 WS-MS-STU-PERCENT PIC ZZ9.99.
+           01 WS-RUNCTL-STATUS  PIC X(02) VALUE '00'.
+           01 WS-SUBJREF-STATUS PIC X(02) VALUE '00'.
+           01 WS-SUBJREF-EOF-FLAG PIC X(01) VALUE 'N'.
+               88 END-OF-SUBJECT-TEACHER-REF VALUE 'Y'.
+           01 WS-SUBJREF-COUNT  PIC 9(02) VALUE ZERO.
+           01 WS-SUBJ-TEACHER-TABLE.
+               05 WS-SUBJREF-ENTRY OCCURS 10 TIMES
+                   INDEXED BY SUBJREF-INDEX.
+                   10 WS-SUBJREF-CODE    PIC X(04).
+                   10 WS-SUBJREF-TEACHER PIC X(15).
+           01 WS-CURRENT-TEACHER PIC X(15).
+           01 WS-TEACHER-TOTALS.
+               05 WS-TCHR-ENTRY OCCURS 10 TIMES
+                   INDEXED BY TCHR-INDEX.
+                   10 WS-TCHR-NAME        PIC X(15).
+                   10 WS-TCHR-MARKS-TOTAL PIC 9(06).
+           01 WS-TCHR-COUNT      PIC 9(02) VALUE ZERO.
+           01 WS-TCHR-FOUND      PIC X(01).
+               88 TEACHER-ENTRY-FOUND VALUE 'Y'.
+           01 WS-VERIFY-MARKS    PIC 9(03).
+           01 WS-PROCESSED-COUNT PIC 9(05) VALUE ZERO.
+           01 WS-LOOKUP-YN        PIC X(01).
+           01 WS-LOOKUP-STU-NO    PIC 9(03).
 
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MOVE ZEROES TO TOTAL-MARKS.
-       PERFORM VARYING I FROM 1 BY 1
-           UNTIL I>6
-            SET STD-INDEX TO 1
-            ACCEPT STD-MARKS (STD-INDEX)
-            ADD STD-MARKS (STD-INDEX) TO TOTAL-MARKS
-            SET STD-INDEX UP BY 1
-       END PERFORM.
-
-       COMPUTE STD-PERCENT = TOTAL-MARKS/6.
-       DISPLAY 'Student percentage : ' STD-PERCENT.
+       DISPLAY 'ENTER NUMBER OF STUDENTS IN CLASS (1-50) : '.
+       ACCEPT WS-CLASS-SIZE.
+       PERFORM LOAD-RUN-CONTROL.
+       PERFORM LOAD-SUBJECT-TEACHER-REF.
+       PERFORM LOAD-CHECKPOINT.
+       OPEN EXTEND MARK-SHEET-REPORT.
+       PERFORM VARYING I FROM WS-START-INDEX BY 1
+           UNTIL I > WS-CLASS-SIZE
+            SET STD-INDEX TO I
+            ACCEPT STU-NO
+            ACCEPT STU-NAME
+            ACCEPT STU-FEE-STATUS
+            MOVE STU-NO TO STD-STU-NO (STD-INDEX)
+            DISPLAY 'STU-NO : ' STU-NO '  STU-NAME : ' STU-NAME
+            MOVE ZEROES TO STD-TOTAL-MARKS (STD-INDEX)
+            PERFORM VARYING J FROM 1 BY 1
+                UNTIL J > WS-NUM-SUBJECTS
+                SET SUBJ-INDEX TO J
+                ACCEPT SUBJ-CODE (STD-INDEX, SUBJ-INDEX)
+                PERFORM ACCEPT-AND-VERIFY-SUBJ-MARKS
+                ACCEPT SUBJ-CREDITS (STD-INDEX, SUBJ-INDEX)
+                ADD SUBJ-MARKS (STD-INDEX, SUBJ-INDEX)
+                    TO STD-TOTAL-MARKS (STD-INDEX)
+                PERFORM ACCUMULATE-TEACHER-TOTAL
+            END-PERFORM
+            ADD 1 TO WS-PROCESSED-COUNT
+            COMPUTE STD-PERCENT (STD-INDEX) ROUNDED =
+                STD-TOTAL-MARKS (STD-INDEX) / WS-NUM-SUBJECTS
+            DISPLAY 'Student percentage : ' STD-PERCENT (STD-INDEX)
+            PERFORM CALCULATE-STUDENT-GPA
+            IF FEES-UNPAID
+                DISPLAY 'MARK SHEET WITHHELD, FEES UNPAID : ' STU-NO
+            ELSE
+                PERFORM WRITE-MARK-SHEET
+            END-IF
+            IF FUNCTION MOD (I, WS-CKPT-INTERVAL) = 0
+                PERFORM SAVE-CHECKPOINT
+            END-IF
+       END-PERFORM.
+       CLOSE MARK-SHEET-REPORT.
+       PERFORM CLEAR-CHECKPOINT.
+       PERFORM DISPLAY-TEACHER-BREAKDOWN.
+       PERFORM RECONCILE-RUN-COUNTS.
+       DISPLAY 'LOOKUP A STUDENT BY STU-NO ?'.
+       DISPLAY '(Y/N) : '.
+       ACCEPT WS-LOOKUP-YN.
+       PERFORM UNTIL WS-LOOKUP-YN = 'N'
+           PERFORM LOOKUP-STUDENT-BY-STU-NO
+           DISPLAY 'LOOKUP ANOTHER STUDENT ? (Y/N) : '
+           ACCEPT WS-LOOKUP-YN
+       END-PERFORM.
 
       **
       * The main procedure of the program
       **
 
             STOP RUN.
+
+       ACCEPT-AND-VERIFY-SUBJ-MARKS.
+           ACCEPT SUBJ-MARKS (STD-INDEX, SUBJ-INDEX).
+           PERFORM UNTIL SUBJ-MARKS-VALID (STD-INDEX, SUBJ-INDEX)
+               DISPLAY 'INVALID MARKS, MUST BE 0-100, RE-ENTER : '
+               ACCEPT SUBJ-MARKS (STD-INDEX, SUBJ-INDEX)
+           END-PERFORM.
+           DISPLAY 'RE-ENTER MARKS TO VERIFY : '.
+           ACCEPT WS-VERIFY-MARKS.
+           PERFORM UNTIL WS-VERIFY-MARKS =
+               SUBJ-MARKS (STD-INDEX, SUBJ-INDEX)
+               DISPLAY 'MARKS DO NOT MATCH, RE-KEY BOTH ENTRIES'
+               DISPLAY 'ENTER SUBJ-MARKS : '
+               ACCEPT SUBJ-MARKS (STD-INDEX, SUBJ-INDEX)
+               PERFORM UNTIL SUBJ-MARKS-VALID (STD-INDEX, SUBJ-INDEX)
+                   DISPLAY 'INVALID MARKS, MUST BE 0-100, RE-ENTER : '
+                   ACCEPT SUBJ-MARKS (STD-INDEX, SUBJ-INDEX)
+               END-PERFORM
+               DISPLAY 'RE-ENTER MARKS TO VERIFY : '
+               ACCEPT WS-VERIFY-MARKS
+           END-PERFORM.
+
+       CALCULATE-STUDENT-GPA.
+           PERFORM VARYING SUBJ-INDEX FROM 1 BY 1
+               UNTIL SUBJ-INDEX > WS-NUM-SUBJECTS
+               MOVE SUBJ-MARKS (STD-INDEX, SUBJ-INDEX) TO
+                   WS-GPA-MARKS (SUBJ-INDEX)
+               MOVE SUBJ-CREDITS (STD-INDEX, SUBJ-INDEX) TO
+                   WS-GPA-CREDITS (SUBJ-INDEX)
+           END-PERFORM.
+           MOVE WS-NUM-SUBJECTS TO WS-GPA-NUM-SUBJECTS.
+           CALL 'GPACALC' USING WS-GPA-NUM-SUBJECTS WS-GPA-MARKS-TABLE
+               WS-GPA-CREDIT-TABLE STD-GPA (STD-INDEX).
+           DISPLAY 'Student GPA : ' STD-GPA (STD-INDEX).
+
+       WRITE-MARK-SHEET.
+           MOVE STD-PERCENT (STD-INDEX) TO WS-MS-STU-PERCENT.
+           MOVE STD-GPA (STD-INDEX) TO WS-MS-STU-GPA.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '          GREENWOOD HIGH SCHOOL' TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '             STUDENT MARK SHEET' TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'TERM : ' RUN-TERM-CODE '   RUN-DATE : ' RUN-DATE
+               DELIMITED BY SIZE INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'STU-NO   : ' STU-NO DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'STU-NAME : ' STU-NAME DELIMITED BY SIZE
+               INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE 'SUBJECT      MARKS   TEACHER' TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           PERFORM VARYING SUBJ-INDEX FROM 1 BY 1
+               UNTIL SUBJ-INDEX > WS-NUM-SUBJECTS
+               PERFORM LOOKUP-TEACHER-FOR-SUBJECT
+               MOVE SPACES TO MARK-SHEET-LINE
+               STRING SUBJ-CODE (STD-INDEX, SUBJ-INDEX) '       '
+                   SUBJ-MARKS (STD-INDEX, SUBJ-INDEX) '   '
+                   WS-CURRENT-TEACHER
+                   DELIMITED BY SIZE INTO MARK-SHEET-LINE
+               WRITE MARK-SHEET-LINE
+           END-PERFORM.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'TOTAL MARKS : ' STD-TOTAL-MARKS (STD-INDEX)
+               DELIMITED BY SIZE INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'PERCENTAGE  : ' WS-MS-STU-PERCENT
+               DELIMITED BY SIZE INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           STRING 'GPA         : ' WS-MS-STU-GPA
+               DELIMITED BY SIZE INTO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '------------------------------------------' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE 'STUDENT SIGN.               PRINCIPAL SIGN.' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE '==========================================' TO
+               MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+           MOVE SPACES TO MARK-SHEET-LINE.
+           WRITE MARK-SHEET-LINE.
+
+       LOAD-RUN-CONTROL.
+           OPEN INPUT RUN-CONTROL-FILE.
+           IF WS-RUNCTL-STATUS = '00'
+               READ RUN-CONTROL-FILE
+                   NOT AT END
+                       DISPLAY 'RUN CONTROL - TERM : ' RUN-TERM-CODE
+                           ' RUN-DATE : ' RUN-DATE
+               END-READ
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-TERM-CODE = RUN-TERM-CODE
+                           AND CKPT-CLASS-SIZE = WS-CLASS-SIZE
+                           DISPLAY
+                               'RESUMING FROM CHECKPOINT AFTER STUDENT '
+                               CKPT-LAST-INDEX
+                           COMPUTE WS-START-INDEX = CKPT-LAST-INDEX + 1
+                           MOVE CKPT-PROCESSED-COUNT
+                               TO WS-PROCESSED-COUNT
+                       ELSE
+                           DISPLAY
+                               'STALE CHECKPOINT FOR A DIFFERENT '
+                               'TERM/CLASS-SIZE IGNORED'
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE I                  TO CKPT-LAST-INDEX.
+           MOVE WS-CLASS-SIZE      TO CKPT-CLASS-SIZE.
+           MOVE WS-PROCESSED-COUNT TO CKPT-PROCESSED-COUNT.
+           MOVE RUN-TERM-CODE      TO CKPT-TERM-CODE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       LOAD-SUBJECT-TEACHER-REF.
+           OPEN INPUT SUBJECT-TEACHER-REF.
+           IF WS-SUBJREF-STATUS = '00'
+               PERFORM UNTIL END-OF-SUBJECT-TEACHER-REF
+                   READ SUBJECT-TEACHER-REF
+                       AT END
+                           SET END-OF-SUBJECT-TEACHER-REF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-SUBJREF-COUNT
+                           SET SUBJREF-INDEX TO WS-SUBJREF-COUNT
+                           MOVE REF-SUBJ-CODE    TO
+                               WS-SUBJREF-CODE (SUBJREF-INDEX)
+                           MOVE REF-TEACHER-NAME TO
+                               WS-SUBJREF-TEACHER (SUBJREF-INDEX)
+                   END-READ
+               END-PERFORM
+               CLOSE SUBJECT-TEACHER-REF
+           END-IF.
+
+       LOOKUP-TEACHER-FOR-SUBJECT.
+           MOVE 'UNASSIGNED' TO WS-CURRENT-TEACHER.
+           PERFORM VARYING SUBJREF-INDEX FROM 1 BY 1
+               UNTIL SUBJREF-INDEX > WS-SUBJREF-COUNT
+               IF WS-SUBJREF-CODE (SUBJREF-INDEX) =
+                   SUBJ-CODE (STD-INDEX, SUBJ-INDEX)
+                   MOVE WS-SUBJREF-TEACHER (SUBJREF-INDEX) TO
+                       WS-CURRENT-TEACHER
+               END-IF
+           END-PERFORM.
+
+       ACCUMULATE-TEACHER-TOTAL.
+           PERFORM LOOKUP-TEACHER-FOR-SUBJECT.
+           MOVE 'N' TO WS-TCHR-FOUND.
+           PERFORM VARYING TCHR-INDEX FROM 1 BY 1
+               UNTIL TCHR-INDEX > WS-TCHR-COUNT
+               IF WS-TCHR-NAME (TCHR-INDEX) = WS-CURRENT-TEACHER
+                   ADD SUBJ-MARKS (STD-INDEX, SUBJ-INDEX) TO
+                       WS-TCHR-MARKS-TOTAL (TCHR-INDEX)
+                   MOVE 'Y' TO WS-TCHR-FOUND
+               END-IF
+           END-PERFORM.
+           IF NOT TEACHER-ENTRY-FOUND
+               ADD 1 TO WS-TCHR-COUNT
+               SET TCHR-INDEX TO WS-TCHR-COUNT
+               MOVE WS-CURRENT-TEACHER TO WS-TCHR-NAME (TCHR-INDEX)
+               MOVE SUBJ-MARKS (STD-INDEX, SUBJ-INDEX) TO
+                   WS-TCHR-MARKS-TOTAL (TCHR-INDEX)
+           END-IF.
+
+       DISPLAY-TEACHER-BREAKDOWN.
+           DISPLAY 'MARKS TOTAL BY TEACHER'.
+           PERFORM VARYING TCHR-INDEX FROM 1 BY 1
+               UNTIL TCHR-INDEX > WS-TCHR-COUNT
+               DISPLAY '  ' WS-TCHR-NAME (TCHR-INDEX)
+                   ' : ' WS-TCHR-MARKS-TOTAL (TCHR-INDEX)
+           END-PERFORM.
+
+       RECONCILE-RUN-COUNTS.
+           DISPLAY 'END-OF-RUN RECONCILIATION'.
+           DISPLAY '  EXPECTED COUNT  : ' RUN-EXPECTED-COUNT.
+           DISPLAY '  PROCESSED COUNT : ' WS-PROCESSED-COUNT.
+           IF WS-PROCESSED-COUNT NOT = RUN-EXPECTED-COUNT
+               DISPLAY '  RECONCILIATION MISMATCH !! EXPECTED '
+                   RUN-EXPECTED-COUNT ' ACTUAL ' WS-PROCESSED-COUNT
+           ELSE
+               DISPLAY '  RECONCILIATION OK'
+           END-IF.
+
+       LOOKUP-STUDENT-BY-STU-NO.
+           DISPLAY 'ENTER STU-NO TO LOOK UP : '.
+           ACCEPT WS-LOOKUP-STU-NO.
+           SET STD-INDEX TO 1.
+           SEARCH STD-DET
+               AT END
+                   DISPLAY 'NO SUCH STU-NO IN THIS CLASS : '
+                       WS-LOOKUP-STU-NO
+               WHEN STD-STU-NO (STD-INDEX) = WS-LOOKUP-STU-NO
+                   DISPLAY 'STU-NO      : ' STD-STU-NO (STD-INDEX)
+                   DISPLAY 'TOTAL MARKS : ' STD-TOTAL-MARKS (STD-INDEX)
+                   DISPLAY 'PERCENTAGE  : ' STD-PERCENT (STD-INDEX)
+                   DISPLAY 'GPA         : ' STD-GPA (STD-INDEX)
+           END-SEARCH.
       ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM MARKSAGG.
