@@ -9,21 +9,26 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 STD-DET OCCURS 6 TIMES INDEXED BY STD-INDEX.
+       01 WS-NUM-SUBJECTS  PIC 9(02) VALUE 6.
+       01 STD-DET OCCURS 1 TO 20 TIMES
+           DEPENDING ON WS-NUM-SUBJECTS
+           INDEXED BY STD-INDEX.
            05 STD-MARKS    PIC 9(03).
        01 TOTAL-MARKS      PIC 9(03) VALUE ZERO.
        01 STD-PERCENT      PIC 9(03).9(02).
-       01 I                PIC 9(01).
-       01 J                PIC 9(01) VALUE ZERO.
+       01 I                PIC 9(02).
+       01 J                PIC 9(02) VALUE ZERO.
        PROCEDURE DIVISION.
            MOVE ZEROES TO TOTAL-MARKS
+           DISPLAY 'ENTER NUMBER OF SUBJECTS (1-20) : '
+           ACCEPT WS-NUM-SUBJECTS
 
        ++INCLUDE PERFCODE
 
-           IF J < 6
+           IF J < WS-NUM-SUBJECTS
                DISPLAY 'student failed, no percentage calculated'.
            ELSE
-               COMPUTE STD-PERCENT = TOTAL-MARKS/6
+               COMPUTE STD-PERCENT = TOTAL-MARKS/WS-NUM-SUBJECTS
                DISPLAY 'STUDENT PERCENTAGE : ' STD-PERCENT.
            END-IF
 
